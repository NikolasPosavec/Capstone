@@ -1,24 +1,926 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 EMPLOYEE-NAME       PIC A(30).
-       01 HOURLY-RATE         PIC 9(3)V99.
-       01 HOURS-WORKED        PIC 9(3).
-       01 GROSS-PAY           PIC Z(5).99.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY 'Enter employee name: '
-           ACCEPT EMPLOYEE-NAME
-           DISPLAY 'Enter hourly rate: '
-           ACCEPT HOURLY-RATE
-           DISPLAY 'Enter hours worked: '
-           ACCEPT HOURS-WORKED
-
-           COMPUTE GROSS-PAY = HOURLY-RATE * HOURS-WORKED
-           DISPLAY 'Employee: ' EMPLOYEE-NAME
-           DISPLAY 'Gross pay: ' GROSS-PAY
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAYROLL.
+000030 AUTHOR. R T SIMMONS.
+000040 INSTALLATION. PAYROLL DEPARTMENT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  PROGRAM      : PAYROLL
+000090*  DESCRIPTION  : WEEKLY BATCH PAYROLL RUN.  READS ONE HOURS
+000100*                 TRANSACTION PER EMPLOYEE, LOOKS THE EMPLOYEE
+000110*                 UP ON EMPLOYEE-MASTER, COMPUTES GROSS PAY AND
+000120*                 PRINTS A PAYROLL REGISTER.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE        INIT  DESCRIPTION
+000160*  ----------  ----  ------------------------------------------
+000170*  2026-08-08  RTS   ORIGINAL BATCH CONVERSION - REPLACES THE
+000180*                    OLD ONE-EMPLOYEE-AT-A-TIME ACCEPT LOOP.
+000190*  2026-08-08  RTS   ADDED FEDERAL/STATE/FICA/MEDICARE WITHHOLD-
+000200*                    ING AND NET PAY.
+000210*  2026-08-08  RTS   SPLIT GROSS PAY INTO REGULAR AND FLSA OVER-
+000220*                    TIME (TIME-AND-A-HALF OVER 40 HOURS).
+000230*  2026-08-08  RTS   ADDED YTD-MASTER UPDATE FOR W-2/941 REPORT-
+000240*                    ING (SEE ALSO YEAREND).
+000250*  2026-08-08  RTS   ADDED EDIT OF HOURS AND RATE BEFORE PAY IS
+000260*                    COMPUTED.  REJECTED TRANSACTIONS ARE LOGGED
+000270*                    TO THE ERROR-SUSPENSE REPORT INSTEAD OF
+000280*                    BEING PAID.
+000290*  2026-08-08  RTS   ADDED AUDIT-LOG OF EVERY PAY CALCULATION,
+000300*                    KEYED TO A RUN-CONTROL PARAMETER RECORD
+000310*                    CARRYING THE OPERATOR ID.
+000320*  2026-08-08  RTS   ADDED PAY-DETAIL OUTPUT FILE SO CHECKPRT CAN
+000330*                    PRINT PAYCHECKS WITHOUT RECOMPUTING PAY.
+000340*  2026-08-08  RTS   ADDED CONTROL-TOTAL BALANCING OF EMPLOYEE
+000350*                    COUNT AND TOTAL HOURS AGAINST THE EXPECTED
+000360*                    FIGURES ON THE RUN-CONTROL RECORD.
+000370*  2026-08-08  RTS   ADDED CHECKPOINT/RESTART.  THE LAST EMPLOYEE
+000380*                    ID PROCESSED IS SAVED AFTER EVERY TRANSACTION
+000390*                    SO AN INTERRUPTED RUN CAN BE RESTARTED
+000400*                    WITHOUT REPOSTING WHAT ALREADY RAN.
+000410*  2026-08-08  RTS   HOURS-TRANSACTION IS NOW SORTED BY EMPLOYEE
+000420*                    ID BEFORE THE MAIN LOOP SO THE CHECKPOINT
+000430*                    SKIP LOGIC CAN RELY ON ASCENDING KEY ORDER.
+000440*                    A DEACTIVATED EMPLOYEE IS NO LONGER PAID.
+000450*                    ON A RESTART, THE REGISTER/SUSPENSE/AUDIT/
+000460*                    PAY-DETAIL FILES ARE EXTENDED RATHER THAN
+000470*                    RE-CREATED, AND THE RECORD COUNT AND HOURS
+000480*                    TOTAL CARRIED ON THE CHECKPOINT ARE PICKED
+000490*                    BACK UP SO THE CONTROL-TOTAL BALANCING
+000500*                    REPORT STAYS MEANINGFUL AFTER A RESTART.
+000510*  2026-08-08  RTS   REGULAR PAY IS NOW ROUNDED, MATCHING THE
+000520*                    OVERTIME LEG OF THE SAME COMPUTATION.  THE
+000530*                    PAY PERIOD START/END DATES ARE NOW CARRIED
+000540*                    ON PAY-DETAIL SO CHECKPRT CAN PRINT THE
+000550*                    PERIOD THE CHECK COVERS.
+000560*  2026-08-08  RTS   CONTROL-TOTAL BALANCING NOW ACCUMULATES
+000570*                    EMPLOYEE COUNT AND HOURS AGAINST EVERY
+000580*                    TRANSACTION READ, NOT JUST THOSE THAT PASS
+000590*                    VALIDATION, SO A ROUTINE REJECT NO LONGER
+000600*                    LOOKS LIKE A LOST OR DUPLICATED INPUT
+000610*                    RECORD.  THE BALANCING REPORT NOW ALSO
+000620*                    PRINTS THE NUMBER OF TRANSACTIONS REJECTED
+000630*                    TO ERROR-SUSPENSE.
+000640*****************************************************************
+000650
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER. IBM-Z.
+000690 OBJECT-COMPUTER. IBM-Z.
+000700
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT EMPLOYEE-MASTER   ASSIGN TO "EMPMAST"
+000740         ORGANIZATION IS INDEXED
+000750         ACCESS MODE IS RANDOM
+000760         RECORD KEY IS EM-EMP-ID
+000770         FILE STATUS IS PR-EMPMAST-STATUS.
+000780
+000790     SELECT HOURS-TRANS-RAW   ASSIGN TO "HOURSTXN"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS PR-HTXNRAW-STATUS.
+000820
+000830     SELECT HOURS-TRANSACTION ASSIGN TO "HTXNSRT"
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS PR-HOURSTXN-STATUS.
+000860
+000870     SELECT SORT-WORK-FILE    ASSIGN TO "SRTWORK".
+000880
+000890     SELECT PAYROLL-REGISTER  ASSIGN TO "PAYREG"
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS PR-PAYREG-STATUS.
+000920
+000930     SELECT YTD-MASTER        ASSIGN TO "YTDMAST"
+000940         ORGANIZATION IS INDEXED
+000950         ACCESS MODE IS RANDOM
+000960         RECORD KEY IS YM-EMP-ID
+000970         FILE STATUS IS PR-YTDMAST-STATUS.
+000980
+000990     SELECT ERROR-SUSPENSE    ASSIGN TO "ERRSUSP"
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS PR-ERRSUSP-STATUS.
+001020
+001030     SELECT RUN-CONTROL       ASSIGN TO "RUNCTL"
+001040         ORGANIZATION IS SEQUENTIAL
+001050         FILE STATUS IS PR-RUNCTL-STATUS.
+001060
+001070     SELECT AUDIT-LOG         ASSIGN TO "AUDITLOG"
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS PR-AUDITLOG-STATUS.
+001100
+001110     SELECT PAY-DETAIL        ASSIGN TO "PAYDTL"
+001120         ORGANIZATION IS SEQUENTIAL
+001130         FILE STATUS IS PR-PAYDTL-STATUS.
+001140
+001150     SELECT CHECKPOINT-FILE   ASSIGN TO "CHKPOINT"
+001160         ORGANIZATION IS SEQUENTIAL
+001170         FILE STATUS IS PR-CHKPOINT-STATUS.
+001180
+001190 DATA DIVISION.
+001200 FILE SECTION.
+001210 FD  EMPLOYEE-MASTER
+001220     LABEL RECORDS ARE STANDARD.
+001230     COPY EMPMAST.
+001240
+001250 FD  HOURS-TRANS-RAW
+001260     LABEL RECORDS ARE STANDARD.
+001270     COPY HOURSTXN REPLACING ==HOURS-TRANS-RECORD== BY
+001280         ==HOURS-TRANS-RAW-RECORD==
+001290         ==HT-EMP-ID==       BY ==HR-EMP-ID==
+001300         ==HT-HOURS-WORKED== BY ==HR-HOURS-WORKED==
+001310         ==HT-PERIOD-START== BY ==HR-PERIOD-START==
+001320         ==HT-PERIOD-END==   BY ==HR-PERIOD-END==.
+001330
+001340 FD  HOURS-TRANSACTION
+001350     LABEL RECORDS ARE STANDARD.
+001360     COPY HOURSTXN.
+001370
+001380 SD  SORT-WORK-FILE.
+001390 01  SORT-TRANS-RECORD.
+001400     05  SW-EMP-ID              PIC X(05).
+001410     05  SW-HOURS-WORKED        PIC 9(3)V99.
+001420     05  SW-PERIOD-START        PIC 9(8).
+001430     05  SW-PERIOD-END          PIC 9(8).
+001440     05  FILLER                 PIC X(10).
+001450
+001460 FD  PAYROLL-REGISTER
+001470     LABEL RECORDS ARE OMITTED
+001480     RECORDING MODE IS F.
+001490 01  PAYROLL-REGISTER-LINE      PIC X(180).
+001500
+001510 FD  YTD-MASTER
+001520     LABEL RECORDS ARE STANDARD.
+001530     COPY YTDMAST.
+001540
+001550 FD  ERROR-SUSPENSE
+001560     LABEL RECORDS ARE OMITTED
+001570     RECORDING MODE IS F.
+001580 01  ERROR-SUSPENSE-LINE        PIC X(100).
+001590
+001600 FD  RUN-CONTROL
+001610     LABEL RECORDS ARE STANDARD.
+001620     COPY RUNCTL.
+001630
+001640 FD  AUDIT-LOG
+001650     LABEL RECORDS ARE OMITTED
+001660     RECORDING MODE IS F.
+001670 01  AUDIT-LOG-LINE             PIC X(100).
+001680
+001690 FD  PAY-DETAIL
+001700     LABEL RECORDS ARE STANDARD.
+001710     COPY PAYDTL.
+001720
+001730 FD  CHECKPOINT-FILE
+001740     LABEL RECORDS ARE STANDARD.
+001750     COPY CHKPT.
+001760
+001770 WORKING-STORAGE SECTION.
+001780*----------------------------------------------------------------
+001790*  FILE STATUS AND SWITCHES
+001800*----------------------------------------------------------------
+001810 77  PR-EMPMAST-STATUS          PIC X(02) VALUE '00'.
+001820 77  PR-HTXNRAW-STATUS          PIC X(02) VALUE '00'.
+001830 77  PR-HOURSTXN-STATUS         PIC X(02) VALUE '00'.
+001840 77  PR-PAYREG-STATUS           PIC X(02) VALUE '00'.
+001850 77  PR-YTDMAST-STATUS          PIC X(02) VALUE '00'.
+001860 77  PR-ERRSUSP-STATUS          PIC X(02) VALUE '00'.
+001870 77  PR-RUNCTL-STATUS           PIC X(02) VALUE '00'.
+001880 77  PR-AUDITLOG-STATUS         PIC X(02) VALUE '00'.
+001890 77  PR-PAYDTL-STATUS           PIC X(02) VALUE '00'.
+001900 77  PR-CHKPOINT-STATUS         PIC X(02) VALUE '00'.
+001910
+001920 77  PR-EOF-TRANS-SW            PIC X(01) VALUE 'N'.
+001930     88  PR-EOF-TRANS                      VALUE 'Y'.
+001940
+001950 77  PR-EMP-FOUND-SW            PIC X(01) VALUE 'N'.
+001960     88  PR-EMP-FOUND                      VALUE 'Y'.
+001970     88  PR-EMP-NOT-FOUND                  VALUE 'N'.
+001980
+001990 77  PR-YTD-FOUND-SW            PIC X(01) VALUE 'N'.
+002000     88  PR-YTD-FOUND                      VALUE 'Y'.
+002010
+002020 77  PR-TRANS-VALID-SW          PIC X(01) VALUE 'Y'.
+002030     88  PR-TRANS-VALID                    VALUE 'Y'.
+002040     88  PR-TRANS-INVALID                  VALUE 'N'.
+002050
+002060 77  PR-RESTART-MODE-SW         PIC X(01) VALUE 'N'.
+002070     88  PR-RESTART-MODE                   VALUE 'Y'.
+002080
+002090*----------------------------------------------------------------
+002100*  CHECKPOINT/RESTART CONTROL.  THE INTERVAL IS 1 (EVERY
+002110*  TRANSACTION) SO NOTHING THAT ALREADY POSTED CAN EVER BE
+002120*  REPROCESSED AFTER A RESTART.
+002130*----------------------------------------------------------------
+002140 77  PR-CHECKPOINT-ID           PIC X(05) VALUE SPACES.
+002150 77  PR-CHECKPOINT-INTERVAL     PIC 9(3)  VALUE 1.
+002160 77  PR-TRANS-SINCE-CKPT        PIC 9(3)  VALUE ZERO.
+002170
+002180*----------------------------------------------------------------
+002190*  INPUT VALIDATION LIMITS
+002200*----------------------------------------------------------------
+002210 77  PR-MIN-HOURS               PIC 9(3)V99 VALUE 0.01.
+002220 77  PR-MAX-HOURS               PIC 9(3)V99 VALUE 80.00.
+002230 77  PR-MIN-RATE                PIC 9(3)V99 VALUE 0.01.
+002240 77  PR-MAX-RATE                PIC 9(3)V99 VALUE 200.00.
+002250 77  PR-ERROR-COUNT             PIC 9(5) COMP VALUE ZERO.
+002260
+002270*----------------------------------------------------------------
+002280*  OPERATOR IDENTIFICATION FOR THE AUDIT LOG
+002290*----------------------------------------------------------------
+002300 77  PR-OPERATOR-ID             PIC X(08) VALUE SPACES.
+002310
+002320*----------------------------------------------------------------
+002330*  RUN DATE AND QUARTER DETERMINATION
+002340*----------------------------------------------------------------
+002350 01  PR-RUN-DATE.
+002360     05  PR-RUN-YEAR            PIC 9(4).
+002370     05  PR-RUN-MONTH           PIC 9(2).
+002380     05  PR-RUN-DAY             PIC 9(2).
+002390
+002400 77  PR-CURRENT-QTR             PIC 9(1) VALUE ZERO.
+002410
+002420*----------------------------------------------------------------
+002430*  PAY COMPUTATION WORK AREAS
+002440*----------------------------------------------------------------
+002450 77  PR-STANDARD-WORKWEEK       PIC 9(3)V99 VALUE 40.00.
+002460 77  PR-OVERTIME-MULTIPLIER     PIC 9V99    VALUE 1.50.
+002470 77  PR-REGULAR-HOURS           PIC 9(3)V99 VALUE ZERO.
+002480 77  PR-OVERTIME-HOURS          PIC 9(3)V99 VALUE ZERO.
+002490 77  PR-REGULAR-PAY             PIC 9(7)V99 VALUE ZERO.
+002500 77  PR-OVERTIME-PAY            PIC 9(7)V99 VALUE ZERO.
+002510 77  PR-GROSS-PAY               PIC 9(7)V99 VALUE ZERO.
+002520 77  PR-FED-WITHHOLDING         PIC 9(7)V99 VALUE ZERO.
+002530 77  PR-STATE-WITHHOLDING       PIC 9(7)V99 VALUE ZERO.
+002540 77  PR-FICA-WITHHOLDING        PIC 9(7)V99 VALUE ZERO.
+002550 77  PR-MEDICARE-WITHHOLDING    PIC 9(7)V99 VALUE ZERO.
+002560 77  PR-TOTAL-WITHHOLDING       PIC 9(7)V99 VALUE ZERO.
+002570 77  PR-NET-PAY                 PIC 9(7)V99 VALUE ZERO.
+002580 77  PR-RECORD-COUNT            PIC 9(5) COMP VALUE ZERO.
+002590 77  PR-TOTAL-HOURS             PIC 9(7)V99 VALUE ZERO.
+002600
+002610     COPY WHRATES.
+002620
+002630*----------------------------------------------------------------
+002640*  CONTROL-TOTAL BALANCING
+002650*----------------------------------------------------------------
+002660 77  PR-EXPECTED-EMP-COUNT      PIC 9(05) VALUE ZERO.
+002670 77  PR-EXPECTED-TOTAL-HOURS    PIC 9(7)V99 VALUE ZERO.
+002680 77  PR-EMP-COUNT-DIFF          PIC S9(5) VALUE ZERO.
+002690 77  PR-HOURS-DIFF              PIC S9(7)V99 VALUE ZERO.
+002700
+002710*----------------------------------------------------------------
+002720*  PAYROLL REGISTER HEADING AND DETAIL LINES
+002730*----------------------------------------------------------------
+002740 01  PR-HEADING-LINE.
+002750     05  FILLER            PIC X(20) VALUE 'PAYROLL REGISTER'.
+002760     05  FILLER                 PIC X(60) VALUE SPACES.
+002770
+002780 01  PR-COLUMN-LINE.
+002790     05  FILLER                 PIC X(07) VALUE 'EMP ID'.
+002800     05  FILLER                 PIC X(02) VALUE SPACES.
+002810     05  FILLER                 PIC X(30) VALUE 'EMPLOYEE NAME'.
+002820     05  FILLER                 PIC X(08) VALUE 'RATE'.
+002830     05  FILLER                 PIC X(09) VALUE 'REG HRS'.
+002840     05  FILLER                 PIC X(09) VALUE 'OT HRS'.
+002850     05  FILLER                 PIC X(12) VALUE 'REG PAY'.
+002860     05  FILLER                 PIC X(12) VALUE 'OT PAY'.
+002870     05  FILLER                 PIC X(12) VALUE 'GROSS PAY'.
+002880     05  FILLER                 PIC X(11) VALUE 'FED W/H'.
+002890     05  FILLER                 PIC X(11) VALUE 'STATE W/H'.
+002900     05  FILLER                 PIC X(11) VALUE 'FICA'.
+002910     05  FILLER                 PIC X(11) VALUE 'MEDICARE'.
+002920     05  FILLER                 PIC X(12) VALUE 'NET PAY'.
+002930
+002940 01  PR-DETAIL-LINE.
+002950     05  PR-DTL-EMP-ID          PIC X(07).
+002960     05  FILLER                 PIC X(02) VALUE SPACES.
+002970     05  PR-DTL-EMP-NAME        PIC X(30).
+002980     05  PR-DTL-RATE            PIC Z(2)9.99.
+002990     05  FILLER                 PIC X(04) VALUE SPACES.
+003000     05  PR-DTL-REG-HOURS       PIC ZZ9.99.
+003010     05  FILLER                 PIC X(03) VALUE SPACES.
+003020     05  PR-DTL-OT-HOURS        PIC ZZ9.99.
+003030     05  FILLER                 PIC X(03) VALUE SPACES.
+003040     05  PR-DTL-REG-PAY         PIC Z(5)9.99.
+003050     05  FILLER                 PIC X(02) VALUE SPACES.
+003060     05  PR-DTL-OT-PAY          PIC Z(5)9.99.
+003070     05  FILLER                 PIC X(02) VALUE SPACES.
+003080     05  PR-DTL-GROSS           PIC Z(5)9.99.
+003090     05  FILLER                 PIC X(02) VALUE SPACES.
+003100     05  PR-DTL-FED-WH          PIC Z(5)9.99.
+003110     05  FILLER                 PIC X(02) VALUE SPACES.
+003120     05  PR-DTL-STATE-WH        PIC Z(5)9.99.
+003130     05  FILLER                 PIC X(02) VALUE SPACES.
+003140     05  PR-DTL-FICA-WH         PIC Z(5)9.99.
+003150     05  FILLER                 PIC X(02) VALUE SPACES.
+003160     05  PR-DTL-MEDICARE-WH     PIC Z(5)9.99.
+003170     05  FILLER                 PIC X(02) VALUE SPACES.
+003180     05  PR-DTL-NET             PIC Z(5)9.99.
+003190     05  FILLER                 PIC X(05) VALUE SPACES.
+003200
+003210*----------------------------------------------------------------
+003220*  ERROR SUSPENSE REPORT HEADING AND DETAIL LINES
+003230*----------------------------------------------------------------
+003240 01  PR-ERR-HEADING-LINE.
+003250     05  FILLER                 PIC X(30) VALUE
+003260         'PAYROLL ERROR SUSPENSE REPORT'.
+003270
+003280 01  PR-ERR-COLUMN-LINE.
+003290     05  FILLER                 PIC X(07) VALUE 'EMP ID'.
+003300     05  FILLER                 PIC X(02) VALUE SPACES.
+003310     05  FILLER                 PIC X(30) VALUE 'EMPLOYEE NAME'.
+003320     05  FILLER                 PIC X(09) VALUE 'HOURS'.
+003330     05  FILLER                 PIC X(35) VALUE 'REASON'.
+003340
+003350 01  PR-ERR-DETAIL-LINE.
+003360     05  PR-ERR-EMP-ID          PIC X(07).
+003370     05  FILLER                 PIC X(02) VALUE SPACES.
+003380     05  PR-ERR-EMP-NAME        PIC X(30).
+003390     05  PR-ERR-HOURS           PIC ZZ9.99.
+003400     05  FILLER                 PIC X(04) VALUE SPACES.
+003410     05  PR-ERR-REASON          PIC X(35).
+003420
+003430*----------------------------------------------------------------
+003440*  AUDIT LOG DETAIL LINE - ONE PER PAYROLL CALCULATION
+003450*----------------------------------------------------------------
+003460 01  PR-AUDIT-LINE.
+003470     05  PR-AUD-EMP-ID          PIC X(07).
+003480     05  FILLER                 PIC X(02) VALUE SPACES.
+003490     05  PR-AUD-EMP-NAME        PIC X(30).
+003500     05  FILLER                 PIC X(02) VALUE SPACES.
+003510     05  PR-AUD-RATE            PIC ZZ9.99.
+003520     05  FILLER                 PIC X(02) VALUE SPACES.
+003530     05  PR-AUD-HOURS           PIC ZZ9.99.
+003540     05  FILLER                 PIC X(02) VALUE SPACES.
+003550     05  PR-AUD-GROSS           PIC Z(5)9.99.
+003560     05  FILLER                 PIC X(02) VALUE SPACES.
+003570     05  PR-AUD-RUN-DATE        PIC 9(8).
+003580     05  FILLER                 PIC X(02) VALUE SPACES.
+003590     05  PR-AUD-OPERATOR-ID     PIC X(08).
+003600
+003610*----------------------------------------------------------------
+003620*  CONTROL-TOTAL BALANCING REPORT LINES
+003630*----------------------------------------------------------------
+003640 01  PR-BAL-HEADING-LINE.
+003650     05  FILLER  PIC X(24) VALUE 'CONTROL-TOTAL BALANCING'.
+003660
+003670 01  PR-BAL-EMP-COUNT-LINE.
+003680     05  FILLER              PIC X(20) VALUE 'EMPLOYEE COUNT'.
+003690     05  FILLER              PIC X(10) VALUE 'EXPECTED'.
+003700     05  PR-BAL-EXP-EMP-CNT  PIC ZZZZ9.
+003710     05  FILLER              PIC X(10) VALUE 'ACTUAL'.
+003720     05  PR-BAL-ACT-EMP-CNT  PIC ZZZZ9.
+003730     05  FILLER              PIC X(10) VALUE 'DIFFERENCE'.
+003740     05  PR-BAL-EMP-CNT-DIFF PIC -ZZZZ9.
+003750
+003760 01  PR-BAL-HOURS-LINE.
+003770     05  FILLER              PIC X(20) VALUE 'TOTAL HOURS'.
+003780     05  FILLER              PIC X(10) VALUE 'EXPECTED'.
+003790     05  PR-BAL-EXP-HOURS    PIC ZZ,ZZ9.99.
+003800     05  FILLER              PIC X(10) VALUE 'ACTUAL'.
+003810     05  PR-BAL-ACT-HOURS    PIC ZZ,ZZ9.99.
+003820     05  FILLER              PIC X(10) VALUE 'DIFFERENCE'.
+003830     05  PR-BAL-HOURS-DIFF   PIC -Z,ZZ9.99.
+003840
+003850 01  PR-BAL-REJECT-LINE.
+003860     05  FILLER              PIC X(20) VALUE 'REJECTED TRANS'.
+003870     05  PR-BAL-REJECT-COUNT PIC ZZZZ9.
+003880
+003890 01  PR-BAL-STATUS-LINE.
+003900     05  FILLER              PIC X(15) VALUE 'RUN STATUS -'.
+003910     05  PR-BAL-STATUS       PIC X(15).
+003920
+003930 PROCEDURE DIVISION.
+003940*****************************************************************
+003950*  0000-MAINLINE
+003960*****************************************************************
+003970 0000-MAINLINE.
+003980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003990     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+004000         UNTIL PR-EOF-TRANS.
+004010     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+004020     STOP RUN.
+004030
+004040*****************************************************************
+004050*  1000-INITIALIZE - OPEN FILES, PRINT REGISTER HEADINGS
+004060*****************************************************************
+004070 1000-INITIALIZE.
+004080     ACCEPT PR-RUN-DATE FROM DATE YYYYMMDD.
+004090     EVALUATE TRUE
+004100         WHEN PR-RUN-MONTH <= 03
+004110             MOVE 1 TO PR-CURRENT-QTR
+004120         WHEN PR-RUN-MONTH <= 06
+004130             MOVE 2 TO PR-CURRENT-QTR
+004140         WHEN PR-RUN-MONTH <= 09
+004150             MOVE 3 TO PR-CURRENT-QTR
+004160         WHEN OTHER
+004170             MOVE 4 TO PR-CURRENT-QTR
+004180     END-EVALUATE.
+004190
+004200     OPEN INPUT  EMPLOYEE-MASTER.
+004210     PERFORM 1060-READ-RUN-CONTROL THRU 1060-EXIT.
+004220     PERFORM 1070-READ-CHECKPOINT  THRU 1070-EXIT.
+004230     PERFORM 1040-SORT-TRANSACTIONS THRU 1040-EXIT.
+004240     OPEN INPUT  HOURS-TRANSACTION.
+004250     PERFORM 1050-OPEN-YTD-MASTER THRU 1050-EXIT.
+004260
+004270     IF PR-RESTART-MODE
+004280         OPEN EXTEND PAYROLL-REGISTER
+004290         OPEN EXTEND ERROR-SUSPENSE
+004300         OPEN EXTEND AUDIT-LOG
+004310         OPEN EXTEND PAY-DETAIL
+004320     ELSE
+004330         OPEN OUTPUT PAYROLL-REGISTER
+004340         OPEN OUTPUT ERROR-SUSPENSE
+004350         OPEN OUTPUT AUDIT-LOG
+004360         OPEN OUTPUT PAY-DETAIL
+004370         WRITE PAYROLL-REGISTER-LINE FROM PR-HEADING-LINE
+004380         WRITE PAYROLL-REGISTER-LINE FROM PR-COLUMN-LINE
+004390         WRITE ERROR-SUSPENSE-LINE FROM PR-ERR-HEADING-LINE
+004400         WRITE ERROR-SUSPENSE-LINE FROM PR-ERR-COLUMN-LINE
+004410     END-IF.
+004420
+004430     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+004440     IF PR-RESTART-MODE
+004450         PERFORM 1080-SKIP-TO-CHECKPOINT THRU 1080-EXIT
+004460     END-IF.
+004470 1000-EXIT.
+004480     EXIT.
+004490
+004500*****************************************************************
+004510*  1040-SORT-TRANSACTIONS - THE WEEKLY HOURS FILE ARRIVES IN NO
+004520*                            PARTICULAR ORDER, SO IT IS SORTED
+004530*                            INTO EMPLOYEE ID SEQUENCE HERE.  THIS
+004540*                            IS WHAT LETS THE CHECKPOINT/RESTART
+004550*                            SKIP LOGIC IN 1080-SKIP-TO-CHECKPOINT
+004560*                            RELY ON ASCENDING KEY ORDER.
+004570*****************************************************************
+004580 1040-SORT-TRANSACTIONS.
+004590     SORT SORT-WORK-FILE
+004600         ON ASCENDING KEY SW-EMP-ID
+004610         USING HOURS-TRANS-RAW
+004620         GIVING HOURS-TRANSACTION.
+004630 1040-EXIT.
+004640     EXIT.
+004650
+004660*****************************************************************
+004670*  1050-OPEN-YTD-MASTER - CREATE THE FILE ON ITS FIRST RUN
+004680*****************************************************************
+004690 1050-OPEN-YTD-MASTER.
+004700     OPEN I-O YTD-MASTER.
+004710     IF PR-YTDMAST-STATUS = '35'
+004720         OPEN OUTPUT YTD-MASTER
+004730         CLOSE YTD-MASTER
+004740         OPEN I-O YTD-MASTER
+004750     END-IF.
+004760 1050-EXIT.
+004770     EXIT.
+004780
+004790*****************************************************************
+004800*  1060-READ-RUN-CONTROL - PICK UP THE OPERATOR ID FOR THE AUDIT
+004810*                          LOG AND THE EXPECTED EMPLOYEE COUNT
+004820*                          AND TOTAL HOURS FOR CONTROL-TOTAL
+004830*                          BALANCING.  A MISSING PARAMETER FILE
+004840*                          IS NOT FATAL - THE EXPECTED FIGURES
+004850*                          ARE LEFT AT ZERO AND WILL SHOW AS OUT
+004860*                          OF BALANCE ON THE BALANCING REPORT.
+004870*****************************************************************
+004880 1060-READ-RUN-CONTROL.
+004890     OPEN INPUT RUN-CONTROL.
+004900     IF PR-RUNCTL-STATUS = '00'
+004910         READ RUN-CONTROL
+004920             AT END
+004930                 CONTINUE
+004940             NOT AT END
+004950                 MOVE RC-OPERATOR-ID TO PR-OPERATOR-ID
+004960                 MOVE RC-EXPECTED-EMP-COUNT
+004970                     TO PR-EXPECTED-EMP-COUNT
+004980                 MOVE RC-EXPECTED-TOTAL-HOURS
+004990                     TO PR-EXPECTED-TOTAL-HOURS
+005000         END-READ
+005010         CLOSE RUN-CONTROL
+005020     END-IF.
+005030 1060-EXIT.
+005040     EXIT.
+005050
+005060*****************************************************************
+005070*  1070-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT WITH
+005080*                         AN EMPLOYEE ID ON IT, THIS RUN IS A
+005090*                         RESTART AND MUST SKIP FORWARD PAST
+005100*                         WHAT WAS ALREADY PROCESSED
+005110*****************************************************************
+005120 1070-READ-CHECKPOINT.
+005130     OPEN INPUT CHECKPOINT-FILE.
+005140     IF PR-CHKPOINT-STATUS = '00'
+005150         READ CHECKPOINT-FILE
+005160             AT END
+005170                 CONTINUE
+005180             NOT AT END
+005190                 IF CP-LAST-EMP-ID NOT = SPACES
+005200                     MOVE CP-LAST-EMP-ID TO PR-CHECKPOINT-ID
+005210                     MOVE CP-EMP-COUNT   TO PR-RECORD-COUNT
+005220                     MOVE CP-TOTAL-HOURS TO PR-TOTAL-HOURS
+005230                     SET PR-RESTART-MODE TO TRUE
+005240                 END-IF
+005250         END-READ
+005260         CLOSE CHECKPOINT-FILE
+005270     END-IF.
+005280 1070-EXIT.
+005290     EXIT.
+005300
+005310*****************************************************************
+005320*  1080-SKIP-TO-CHECKPOINT - RE-READ AND DISCARD TRANSACTIONS
+005330*                            THAT WERE ALREADY POSTED BEFORE
+005340*                            THE PRIOR RUN WAS INTERRUPTED
+005350*****************************************************************
+005360 1080-SKIP-TO-CHECKPOINT.
+005370     PERFORM 1085-SKIP-ONE-TRANSACTION THRU 1085-EXIT
+005380         UNTIL PR-EOF-TRANS OR HT-EMP-ID > PR-CHECKPOINT-ID.
+005390 1080-EXIT.
+005400     EXIT.
+005410
+005420*****************************************************************
+005430*  1085-SKIP-ONE-TRANSACTION
+005440*****************************************************************
+005450 1085-SKIP-ONE-TRANSACTION.
+005460     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+005470 1085-EXIT.
+005480     EXIT.
+005490
+005500*****************************************************************
+005510*  2000-PROCESS-TRANSACTIONS - ONE HOURS TRANSACTION PER PASS
+005520*****************************************************************
+005530 2000-PROCESS-TRANSACTIONS.
+005540     SET PR-TRANS-VALID TO TRUE.
+005550     MOVE SPACES TO PR-ERR-REASON.
+005560     ADD 1 TO PR-RECORD-COUNT.
+005570     ADD HT-HOURS-WORKED TO PR-TOTAL-HOURS.
+005580     PERFORM 2300-LOOKUP-EMPLOYEE THRU 2300-EXIT.
+005590     EVALUATE TRUE
+005600         WHEN PR-EMP-NOT-FOUND
+005610             SET PR-TRANS-INVALID TO TRUE
+005620             MOVE 'EMPLOYEE NOT FOUND ON MASTER' TO PR-ERR-REASON
+005630         WHEN EM-INACTIVE
+005640             SET PR-TRANS-INVALID TO TRUE
+005650             MOVE 'EMPLOYEE INACTIVE - NOT PAID' TO PR-ERR-REASON
+005660         WHEN OTHER
+005670             PERFORM 2200-EDIT-TRANSACTION THRU 2200-EXIT
+005680     END-EVALUATE.
+005690
+005700     IF PR-TRANS-VALID
+005710         PERFORM 2400-COMPUTE-PAY        THRU 2400-EXIT
+005720         PERFORM 2450-COMPUTE-WITHHOLDING THRU 2450-EXIT
+005730         PERFORM 2500-UPDATE-YTD         THRU 2500-EXIT
+005740         PERFORM 2600-WRITE-REGISTER     THRU 2600-EXIT
+005750     ELSE
+005760         PERFORM 3000-WRITE-ERROR-SUSPENSE THRU 3000-EXIT
+005770     END-IF.
+005780
+005790     ADD 1 TO PR-TRANS-SINCE-CKPT.
+005800     IF PR-TRANS-SINCE-CKPT >= PR-CHECKPOINT-INTERVAL
+005810         PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+005820         MOVE ZERO TO PR-TRANS-SINCE-CKPT
+005830     END-IF.
+005840
+005850     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+005860 2000-EXIT.
+005870     EXIT.
+005880
+005890*****************************************************************
+005900*  2200-EDIT-TRANSACTION - NUMERIC AND RANGE CHECKS ON HOURS
+005910*                           AND RATE BEFORE PAY IS COMPUTED
+005920*****************************************************************
+005930 2200-EDIT-TRANSACTION.
+005940     EVALUATE TRUE
+005950         WHEN HT-HOURS-WORKED NOT NUMERIC
+005960             SET PR-TRANS-INVALID TO TRUE
+005970             MOVE 'INVALID HOURS - NOT NUMERIC' TO PR-ERR-REASON
+005980         WHEN HT-HOURS-WORKED < PR-MIN-HOURS
+005990             SET PR-TRANS-INVALID TO TRUE
+006000             MOVE 'HOURS BELOW MINIMUM' TO PR-ERR-REASON
+006010         WHEN HT-HOURS-WORKED > PR-MAX-HOURS
+006020             SET PR-TRANS-INVALID TO TRUE
+006030             MOVE 'HOURS EXCEED REASONABLE MAXIMUM'
+006040                 TO PR-ERR-REASON
+006050         WHEN EM-HOURLY-RATE NOT NUMERIC
+006060             SET PR-TRANS-INVALID TO TRUE
+006070             MOVE 'INVALID RATE - NOT NUMERIC' TO PR-ERR-REASON
+006080         WHEN EM-HOURLY-RATE < PR-MIN-RATE
+006090             SET PR-TRANS-INVALID TO TRUE
+006100             MOVE 'RATE BELOW MINIMUM' TO PR-ERR-REASON
+006110         WHEN EM-HOURLY-RATE > PR-MAX-RATE
+006120             SET PR-TRANS-INVALID TO TRUE
+006130             MOVE 'RATE EXCEEDS REASONABLE MAXIMUM'
+006140                 TO PR-ERR-REASON
+006150         WHEN OTHER
+006160             CONTINUE
+006170     END-EVALUATE.
+006180 2200-EXIT.
+006190     EXIT.
+006200
+006210*****************************************************************
+006220*  2100-READ-TRANSACTION
+006230*****************************************************************
+006240 2100-READ-TRANSACTION.
+006250     READ HOURS-TRANSACTION
+006260         AT END
+006270             SET PR-EOF-TRANS TO TRUE
+006280     END-READ.
+006290 2100-EXIT.
+006300     EXIT.
+006310
+006320*****************************************************************
+006330*  2300-LOOKUP-EMPLOYEE - RANDOM READ OF EMPLOYEE-MASTER
+006340*****************************************************************
+006350 2300-LOOKUP-EMPLOYEE.
+006360     MOVE HT-EMP-ID TO EM-EMP-ID.
+006370     READ EMPLOYEE-MASTER
+006380         INVALID KEY
+006390             SET PR-EMP-NOT-FOUND TO TRUE
+006400         NOT INVALID KEY
+006410             SET PR-EMP-FOUND TO TRUE
+006420     END-READ.
+006430 2300-EXIT.
+006440     EXIT.
+006450
+006460*****************************************************************
+006470*  2400-COMPUTE-PAY - REGULAR AND FLSA OVERTIME GROSS PAY
+006480*                      (TIME-AND-A-HALF OVER 40 HOURS/WEEK)
+006490*****************************************************************
+006500 2400-COMPUTE-PAY.
+006510     IF HT-HOURS-WORKED > PR-STANDARD-WORKWEEK
+006520         MOVE PR-STANDARD-WORKWEEK TO PR-REGULAR-HOURS
+006530         COMPUTE PR-OVERTIME-HOURS =
+006540             HT-HOURS-WORKED - PR-STANDARD-WORKWEEK
+006550     ELSE
+006560         MOVE HT-HOURS-WORKED TO PR-REGULAR-HOURS
+006570         MOVE ZERO TO PR-OVERTIME-HOURS
+006580     END-IF.
+006590
+006600     COMPUTE PR-REGULAR-PAY ROUNDED =
+006610         PR-REGULAR-HOURS * EM-HOURLY-RATE.
+006620     COMPUTE PR-OVERTIME-PAY ROUNDED =
+006630         PR-OVERTIME-HOURS * EM-HOURLY-RATE *
+006640         PR-OVERTIME-MULTIPLIER.
+006650     COMPUTE PR-GROSS-PAY = PR-REGULAR-PAY + PR-OVERTIME-PAY.
+006660 2400-EXIT.
+006670     EXIT.
+006680*****************************************************************
+006690*  2450-COMPUTE-WITHHOLDING - FEDERAL, STATE, FICA, MEDICARE
+006700*                              AND NET PAY
+006710*****************************************************************
+006720 2450-COMPUTE-WITHHOLDING.
+006730     COMPUTE PR-FED-WITHHOLDING ROUNDED =
+006740         PR-GROSS-PAY * WH-FEDERAL-PCT.
+006750     COMPUTE PR-STATE-WITHHOLDING ROUNDED =
+006760         PR-GROSS-PAY * WH-STATE-PCT.
+006770     COMPUTE PR-FICA-WITHHOLDING ROUNDED =
+006780         PR-GROSS-PAY * WH-FICA-PCT.
+006790     COMPUTE PR-MEDICARE-WITHHOLDING ROUNDED =
+006800         PR-GROSS-PAY * WH-MEDICARE-PCT.
+006810     COMPUTE PR-TOTAL-WITHHOLDING =
+006820         PR-FED-WITHHOLDING + PR-STATE-WITHHOLDING +
+006830         PR-FICA-WITHHOLDING + PR-MEDICARE-WITHHOLDING.
+006840     COMPUTE PR-NET-PAY = PR-GROSS-PAY - PR-TOTAL-WITHHOLDING.
+006850 2450-EXIT.
+006860     EXIT.
+006870
+006880*****************************************************************
+006890*  2500-UPDATE-YTD - ACCUMULATE YEAR-TO-DATE AND QUARTER-TO-
+006900*                     DATE TOTALS FOR W-2/941 REPORTING
+006910*****************************************************************
+006920 2500-UPDATE-YTD.
+006930     MOVE HT-EMP-ID TO YM-EMP-ID.
+006940     MOVE 'N' TO PR-YTD-FOUND-SW.
+006950     READ YTD-MASTER
+006960         INVALID KEY
+006970             NEXT SENTENCE
+006980         NOT INVALID KEY
+006990             SET PR-YTD-FOUND TO TRUE
+007000     END-READ.
+007010
+007020     IF PR-YTD-FOUND
+007030         IF YM-YEAR NOT = PR-RUN-YEAR
+007040             PERFORM 2510-RESET-YTD-RECORD THRU 2510-EXIT
+007050         ELSE
+007060             IF YM-CURRENT-QTR NOT = PR-CURRENT-QTR
+007070                 PERFORM 2520-RESET-QTD-AMOUNTS THRU 2520-EXIT
+007080             END-IF
+007090         END-IF
+007100     ELSE
+007110         PERFORM 2510-RESET-YTD-RECORD THRU 2510-EXIT
+007120     END-IF.
+007130
+007140     PERFORM 2530-ACCUMULATE-YTD THRU 2530-EXIT.
+007150
+007160     IF PR-YTD-FOUND
+007170         REWRITE YTD-MASTER-RECORD
+007180     ELSE
+007190         WRITE YTD-MASTER-RECORD
+007200     END-IF.
+007210 2500-EXIT.
+007220     EXIT.
+007230
+007240*****************************************************************
+007250*  2510-RESET-YTD-RECORD - NEW EMPLOYEE OR NEW YEAR
+007260*****************************************************************
+007270 2510-RESET-YTD-RECORD.
+007280     MOVE HT-EMP-ID     TO YM-EMP-ID.
+007290     MOVE EM-EMP-NAME   TO YM-EMP-NAME.
+007300     MOVE PR-RUN-YEAR   TO YM-YEAR.
+007310     MOVE PR-CURRENT-QTR TO YM-CURRENT-QTR.
+007320     MOVE ZERO TO YM-YTD-GROSS-PAY  YM-YTD-FED-WH
+007330                  YM-YTD-STATE-WH   YM-YTD-FICA-WH
+007340                  YM-YTD-MEDICARE-WH YM-YTD-NET-PAY
+007350                  YM-QTD-GROSS-PAY  YM-QTD-FED-WH
+007360                  YM-QTD-STATE-WH   YM-QTD-FICA-WH
+007370                  YM-QTD-MEDICARE-WH YM-QTD-NET-PAY.
+007380 2510-EXIT.
+007390     EXIT.
+007400
+007410*****************************************************************
+007420*  2520-RESET-QTD-AMOUNTS - NEW QUARTER, KEEP YTD RUNNING
+007430*****************************************************************
+007440 2520-RESET-QTD-AMOUNTS.
+007450     MOVE PR-CURRENT-QTR TO YM-CURRENT-QTR.
+007460     MOVE ZERO TO YM-QTD-GROSS-PAY  YM-QTD-FED-WH
+007470                  YM-QTD-STATE-WH   YM-QTD-FICA-WH
+007480                  YM-QTD-MEDICARE-WH YM-QTD-NET-PAY.
+007490 2520-EXIT.
+007500     EXIT.
+007510
+007520*****************************************************************
+007530*  2530-ACCUMULATE-YTD - ADD THIS PERIOD INTO QTD AND YTD
+007540*****************************************************************
+007550 2530-ACCUMULATE-YTD.
+007560     ADD PR-GROSS-PAY TO YM-QTD-GROSS-PAY YM-YTD-GROSS-PAY.
+007570     ADD PR-FED-WITHHOLDING
+007580         TO YM-QTD-FED-WH YM-YTD-FED-WH.
+007590     ADD PR-STATE-WITHHOLDING
+007600         TO YM-QTD-STATE-WH YM-YTD-STATE-WH.
+007610     ADD PR-FICA-WITHHOLDING
+007620         TO YM-QTD-FICA-WH YM-YTD-FICA-WH.
+007630     ADD PR-MEDICARE-WITHHOLDING
+007640         TO YM-QTD-MEDICARE-WH YM-YTD-MEDICARE-WH.
+007650     ADD PR-NET-PAY TO YM-QTD-NET-PAY YM-YTD-NET-PAY.
+007660 2530-EXIT.
+007670     EXIT.
+007680
+007690*****************************************************************
+007700*  2600-WRITE-REGISTER - ONE DETAIL LINE PER EMPLOYEE
+007710*****************************************************************
+007720 2600-WRITE-REGISTER.
+007730     MOVE EM-EMP-ID     TO PR-DTL-EMP-ID.
+007740     MOVE EM-EMP-NAME   TO PR-DTL-EMP-NAME.
+007750     MOVE EM-HOURLY-RATE TO PR-DTL-RATE.
+007760     MOVE PR-REGULAR-HOURS TO PR-DTL-REG-HOURS.
+007770     MOVE PR-OVERTIME-HOURS TO PR-DTL-OT-HOURS.
+007780     MOVE PR-REGULAR-PAY TO PR-DTL-REG-PAY.
+007790     MOVE PR-OVERTIME-PAY TO PR-DTL-OT-PAY.
+007800     MOVE PR-GROSS-PAY  TO PR-DTL-GROSS.
+007810     MOVE PR-FED-WITHHOLDING TO PR-DTL-FED-WH.
+007820     MOVE PR-STATE-WITHHOLDING TO PR-DTL-STATE-WH.
+007830     MOVE PR-FICA-WITHHOLDING TO PR-DTL-FICA-WH.
+007840     MOVE PR-MEDICARE-WITHHOLDING TO PR-DTL-MEDICARE-WH.
+007850     MOVE PR-NET-PAY    TO PR-DTL-NET.
+007860     WRITE PAYROLL-REGISTER-LINE FROM PR-DETAIL-LINE.
+007870     PERFORM 2650-WRITE-AUDIT-LOG THRU 2650-EXIT.
+007880     PERFORM 2670-WRITE-PAY-DETAIL THRU 2670-EXIT.
+007890 2600-EXIT.
+007900     EXIT.
+007910
+007920*****************************************************************
+007930*  2650-WRITE-AUDIT-LOG - RECORD THIS CALCULATION FOR THE AUDIT
+007940*                         TRAIL
+007950*****************************************************************
+007960 2650-WRITE-AUDIT-LOG.
+007970     MOVE EM-EMP-ID       TO PR-AUD-EMP-ID.
+007980     MOVE EM-EMP-NAME     TO PR-AUD-EMP-NAME.
+007990     MOVE EM-HOURLY-RATE  TO PR-AUD-RATE.
+008000     MOVE HT-HOURS-WORKED TO PR-AUD-HOURS.
+008010     MOVE PR-GROSS-PAY    TO PR-AUD-GROSS.
+008020     MOVE PR-RUN-DATE     TO PR-AUD-RUN-DATE.
+008030     MOVE PR-OPERATOR-ID  TO PR-AUD-OPERATOR-ID.
+008040     WRITE AUDIT-LOG-LINE FROM PR-AUDIT-LINE.
+008050 2650-EXIT.
+008060     EXIT.
+008070
+008080*****************************************************************
+008090*  2670-WRITE-PAY-DETAIL - RECORD FOR CHECKPRT TO PICK UP
+008100*****************************************************************
+008110 2670-WRITE-PAY-DETAIL.
+008120     MOVE EM-EMP-ID          TO PD-EMP-ID.
+008130     MOVE EM-EMP-NAME        TO PD-EMP-NAME.
+008140     MOVE EM-HOURLY-RATE     TO PD-HOURLY-RATE.
+008150     MOVE PR-REGULAR-HOURS   TO PD-REGULAR-HOURS.
+008160     MOVE PR-OVERTIME-HOURS  TO PD-OVERTIME-HOURS.
+008170     MOVE PR-GROSS-PAY       TO PD-GROSS-PAY.
+008180     MOVE PR-NET-PAY         TO PD-NET-PAY.
+008190     MOVE PR-RUN-DATE        TO PD-RUN-DATE.
+008200     MOVE HT-PERIOD-START    TO PD-PERIOD-START.
+008210     MOVE HT-PERIOD-END      TO PD-PERIOD-END.
+008220     WRITE PAY-DETAIL-RECORD.
+008230 2670-EXIT.
+008240     EXIT.
+008250
+008260*****************************************************************
+008270*  3000-WRITE-ERROR-SUSPENSE - LOG A REJECTED TRANSACTION
+008280*****************************************************************
+008290 3000-WRITE-ERROR-SUSPENSE.
+008300     MOVE HT-EMP-ID TO PR-ERR-EMP-ID.
+008310     IF PR-EMP-FOUND
+008320         MOVE EM-EMP-NAME TO PR-ERR-EMP-NAME
+008330     ELSE
+008340         MOVE SPACES TO PR-ERR-EMP-NAME
+008350     END-IF.
+008360     MOVE HT-HOURS-WORKED TO PR-ERR-HOURS.
+008370     WRITE ERROR-SUSPENSE-LINE FROM PR-ERR-DETAIL-LINE.
+008380     ADD 1 TO PR-ERROR-COUNT.
+008390 3000-EXIT.
+008400     EXIT.
+008410
+008420*****************************************************************
+008430*  8000-BALANCE-RUN - COMPARE ACTUAL EMPLOYEE COUNT AND TOTAL
+008440*                     HOURS PROCESSED AGAINST THE FIGURES ON
+008450*                     THE RUN-CONTROL PARAMETER RECORD AND
+008460*                     PRINT A BALANCING REPORT
+008470*****************************************************************
+008480 8000-BALANCE-RUN.
+008490     WRITE PAYROLL-REGISTER-LINE FROM PR-BAL-HEADING-LINE.
+008500
+008510     COMPUTE PR-EMP-COUNT-DIFF =
+008520         PR-RECORD-COUNT - PR-EXPECTED-EMP-COUNT.
+008530     MOVE PR-EXPECTED-EMP-COUNT TO PR-BAL-EXP-EMP-CNT.
+008540     MOVE PR-RECORD-COUNT       TO PR-BAL-ACT-EMP-CNT.
+008550     MOVE PR-EMP-COUNT-DIFF     TO PR-BAL-EMP-CNT-DIFF.
+008560     WRITE PAYROLL-REGISTER-LINE FROM PR-BAL-EMP-COUNT-LINE.
+008570
+008580     COMPUTE PR-HOURS-DIFF =
+008590         PR-TOTAL-HOURS - PR-EXPECTED-TOTAL-HOURS.
+008600     MOVE PR-EXPECTED-TOTAL-HOURS TO PR-BAL-EXP-HOURS.
+008610     MOVE PR-TOTAL-HOURS          TO PR-BAL-ACT-HOURS.
+008620     MOVE PR-HOURS-DIFF           TO PR-BAL-HOURS-DIFF.
+008630     WRITE PAYROLL-REGISTER-LINE FROM PR-BAL-HOURS-LINE.
+008640
+008650     MOVE PR-ERROR-COUNT TO PR-BAL-REJECT-COUNT.
+008660     WRITE PAYROLL-REGISTER-LINE FROM PR-BAL-REJECT-LINE.
+008670
+008680     IF PR-EMP-COUNT-DIFF = ZERO AND PR-HOURS-DIFF = ZERO
+008690         MOVE 'IN BALANCE' TO PR-BAL-STATUS
+008700     ELSE
+008710         MOVE 'OUT OF BALANCE' TO PR-BAL-STATUS
+008720     END-IF.
+008730     WRITE PAYROLL-REGISTER-LINE FROM PR-BAL-STATUS-LINE.
+008740 8000-EXIT.
+008750     EXIT.
+008760
+008770*****************************************************************
+008780*  8100-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE
+008790*                          EMPLOYEE ID JUST PROCESSED AND THE
+008800*                          CONTROL TOTALS ACCUMULATED SO FAR, SO A
+008810*                          RESTART PICKS THE TOTALS BACK UP RATHER
+008820*                          THAN STARTING THEM OVER AT ZERO.
+008830*****************************************************************
+008840 8100-WRITE-CHECKPOINT.
+008850     MOVE HT-EMP-ID      TO CP-LAST-EMP-ID.
+008860     MOVE PR-RUN-DATE    TO CP-RUN-DATE.
+008870     MOVE PR-RECORD-COUNT TO CP-EMP-COUNT.
+008880     MOVE PR-TOTAL-HOURS  TO CP-TOTAL-HOURS.
+008890     OPEN OUTPUT CHECKPOINT-FILE.
+008900     WRITE CHECKPOINT-RECORD.
+008910     CLOSE CHECKPOINT-FILE.
+008920 8100-EXIT.
+008930     EXIT.
+008940
+008950*****************************************************************
+008960*  8150-CLEAR-CHECKPOINT - THE RUN COMPLETED NORMALLY, SO THE
+008970*                          CHECKPOINT IS RESET.  THE NEXT RUN
+008980*                          WILL NOT BE TREATED AS A RESTART.
+008990*****************************************************************
+009000 8150-CLEAR-CHECKPOINT.
+009010     MOVE SPACES      TO CP-LAST-EMP-ID.
+009020     MOVE PR-RUN-DATE TO CP-RUN-DATE.
+009030     MOVE ZERO        TO CP-EMP-COUNT.
+009040     MOVE ZERO        TO CP-TOTAL-HOURS.
+009050     OPEN OUTPUT CHECKPOINT-FILE.
+009060     WRITE CHECKPOINT-RECORD.
+009070     CLOSE CHECKPOINT-FILE.
+009080 8150-EXIT.
+009090     EXIT.
+009100
+009110*****************************************************************
+009120*  9000-TERMINATE - PRINT THE BALANCING REPORT, CLOSE FILES
+009130*****************************************************************
+009140 9000-TERMINATE.
+009150     PERFORM 8000-BALANCE-RUN     THRU 8000-EXIT.
+009160     PERFORM 8150-CLEAR-CHECKPOINT THRU 8150-EXIT.
+009170
+009180     CLOSE EMPLOYEE-MASTER.
+009190     CLOSE HOURS-TRANSACTION.
+009200     CLOSE PAYROLL-REGISTER.
+009210     CLOSE YTD-MASTER.
+009220     CLOSE ERROR-SUSPENSE.
+009230     CLOSE AUDIT-LOG.
+009240     CLOSE PAY-DETAIL.
+009250 9000-EXIT.
+009260     EXIT.
