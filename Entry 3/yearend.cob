@@ -0,0 +1,212 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. YEAREND.
+000030 AUTHOR. R T SIMMONS.
+000040 INSTALLATION. PAYROLL DEPARTMENT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  PROGRAM      : YEAREND
+000090*  DESCRIPTION  : READS THE YTD-MASTER FILE MAINTAINED BY
+000100*                 PAYROLL AND PRINTS THE QUARTER-TO-DATE AND
+000110*                 YEAR-TO-DATE FIGURES NEEDED FOR W-2 AND 941
+000120*                 PREPARATION, WITH COMPANY-WIDE GRAND TOTALS.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE        INIT  DESCRIPTION
+000160*  ----------  ----  ------------------------------------------
+000170*  2026-08-08  RTS   ORIGINAL VERSION.
+000180*****************************************************************
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-Z.
+000230 OBJECT-COMPUTER. IBM-Z.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT YTD-MASTER        ASSIGN TO "YTDMAST"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS SEQUENTIAL
+000300         RECORD KEY IS YM-EMP-ID
+000310         FILE STATUS IS YE-YTDMAST-STATUS.
+000320
+000330     SELECT YEAREND-REPORT    ASSIGN TO "YEARRPT"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS YE-REPORT-STATUS.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  YTD-MASTER
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY YTDMAST.
+000420
+000430 FD  YEAREND-REPORT
+000440     LABEL RECORDS ARE OMITTED
+000450     RECORDING MODE IS F.
+000460 01  YE-REPORT-LINE             PIC X(132).
+000470
+000480 WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------
+000500*  FILE STATUS AND SWITCHES
+000510*----------------------------------------------------------------
+000520 77  YE-YTDMAST-STATUS          PIC X(02) VALUE '00'.
+000530 77  YE-REPORT-STATUS           PIC X(02) VALUE '00'.
+000540
+000550 77  YE-EOF-SW                  PIC X(01) VALUE 'N'.
+000560     88  YE-EOF                            VALUE 'Y'.
+000570
+000580*----------------------------------------------------------------
+000590*  COMPANY-WIDE GRAND TOTALS
+000600*----------------------------------------------------------------
+000610 77  YE-EMP-COUNT               PIC 9(5) COMP VALUE ZERO.
+000620 77  YE-TOTAL-QTD-GROSS         PIC 9(9)V99 VALUE ZERO.
+000630 77  YE-TOTAL-QTD-NET           PIC 9(9)V99 VALUE ZERO.
+000640 77  YE-TOTAL-YTD-GROSS         PIC 9(9)V99 VALUE ZERO.
+000650 77  YE-TOTAL-YTD-WITHHOLDING   PIC 9(9)V99 VALUE ZERO.
+000660 77  YE-TOTAL-YTD-NET           PIC 9(9)V99 VALUE ZERO.
+000670
+000680*----------------------------------------------------------------
+000690*  REPORT HEADING AND DETAIL LINES
+000700*----------------------------------------------------------------
+000710 01  YE-HEADING-LINE.
+000720     05  FILLER            PIC X(32) VALUE
+000730         'YEAR-END / QUARTER-END REPORT'.
+000740
+000750 01  YE-COLUMN-LINE.
+000760     05  FILLER                 PIC X(07) VALUE 'EMP ID'.
+000770     05  FILLER                 PIC X(02) VALUE SPACES.
+000780     05  FILLER                 PIC X(30) VALUE 'EMPLOYEE NAME'.
+000790     05  FILLER                 PIC X(13) VALUE 'QTD GROSS'.
+000800     05  FILLER                 PIC X(13) VALUE 'QTD NET'.
+000810     05  FILLER                 PIC X(13) VALUE 'YTD GROSS'.
+000820     05  FILLER                 PIC X(13) VALUE 'YTD W/H'.
+000830     05  FILLER                 PIC X(13) VALUE 'YTD NET'.
+000840
+000850 01  YE-DETAIL-LINE.
+000860     05  YE-DTL-EMP-ID          PIC X(07).
+000870     05  FILLER                 PIC X(02) VALUE SPACES.
+000880     05  YE-DTL-EMP-NAME        PIC X(30).
+000890     05  YE-DTL-QTD-GROSS       PIC Z(6)9.99.
+000900     05  FILLER                 PIC X(02) VALUE SPACES.
+000910     05  YE-DTL-QTD-NET         PIC Z(6)9.99.
+000920     05  FILLER                 PIC X(02) VALUE SPACES.
+000930     05  YE-DTL-YTD-GROSS       PIC Z(6)9.99.
+000940     05  FILLER                 PIC X(02) VALUE SPACES.
+000950     05  YE-DTL-YTD-WH          PIC Z(6)9.99.
+000960     05  FILLER                 PIC X(02) VALUE SPACES.
+000970     05  YE-DTL-YTD-NET         PIC Z(6)9.99.
+000980
+000990 01  YE-TOTAL-LINE.
+001000     05  FILLER                 PIC X(39) VALUE
+001010         'COMPANY TOTALS'.
+001020     05  YE-TOT-QTD-GROSS       PIC Z(8)9.99.
+001030     05  FILLER                 PIC X(02) VALUE SPACES.
+001040     05  YE-TOT-QTD-NET         PIC Z(8)9.99.
+001050     05  FILLER                 PIC X(02) VALUE SPACES.
+001060     05  YE-TOT-YTD-GROSS       PIC Z(8)9.99.
+001070     05  FILLER                 PIC X(02) VALUE SPACES.
+001080     05  YE-TOT-YTD-WH          PIC Z(8)9.99.
+001090     05  FILLER                 PIC X(02) VALUE SPACES.
+001100     05  YE-TOT-YTD-NET         PIC Z(8)9.99.
+001110
+001120 01  YE-EMP-COUNT-LINE.
+001130     05  FILLER                 PIC X(20) VALUE
+001140         'EMPLOYEES REPORTED:'.
+001150     05  YE-CNT-DISPLAY         PIC ZZZZ9.
+001160
+001170 PROCEDURE DIVISION.
+001180*****************************************************************
+001190*  0000-MAINLINE
+001200*****************************************************************
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001230     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001240         UNTIL YE-EOF.
+001250     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001260     STOP RUN.
+001270
+001280*****************************************************************
+001290*  1000-INITIALIZE - OPEN FILES, PRINT REPORT HEADINGS
+001300*****************************************************************
+001310 1000-INITIALIZE.
+001320     OPEN INPUT  YTD-MASTER.
+001330     OPEN OUTPUT YEAREND-REPORT.
+001340
+001350     WRITE YE-REPORT-LINE FROM YE-HEADING-LINE.
+001360     WRITE YE-REPORT-LINE FROM YE-COLUMN-LINE.
+001370
+001380     PERFORM 2100-READ-YTD-MASTER THRU 2100-EXIT.
+001390 1000-EXIT.
+001400     EXIT.
+001410
+001420*****************************************************************
+001430*  2000-PROCESS-RECORDS - ONE YTD-MASTER RECORD PER PASS
+001440*****************************************************************
+001450 2000-PROCESS-RECORDS.
+001460     PERFORM 2200-WRITE-DETAIL   THRU 2200-EXIT.
+001470     PERFORM 2300-ACCUMULATE     THRU 2300-EXIT.
+001480     PERFORM 2100-READ-YTD-MASTER THRU 2100-EXIT.
+001490 2000-EXIT.
+001500     EXIT.
+001510
+001520*****************************************************************
+001530*  2100-READ-YTD-MASTER
+001540*****************************************************************
+001550 2100-READ-YTD-MASTER.
+001560     READ YTD-MASTER
+001570         AT END
+001580             SET YE-EOF TO TRUE
+001590     END-READ.
+001600 2100-EXIT.
+001610     EXIT.
+001620
+001630*****************************************************************
+001640*  2200-WRITE-DETAIL - ONE LINE PER EMPLOYEE
+001650*****************************************************************
+001660 2200-WRITE-DETAIL.
+001670     MOVE YM-EMP-ID          TO YE-DTL-EMP-ID.
+001680     MOVE YM-EMP-NAME        TO YE-DTL-EMP-NAME.
+001690     MOVE YM-QTD-GROSS-PAY   TO YE-DTL-QTD-GROSS.
+001700     MOVE YM-QTD-NET-PAY     TO YE-DTL-QTD-NET.
+001710     MOVE YM-YTD-GROSS-PAY   TO YE-DTL-YTD-GROSS.
+001720     COMPUTE YE-DTL-YTD-WH =
+001730         YM-YTD-FED-WH + YM-YTD-STATE-WH +
+001740         YM-YTD-FICA-WH + YM-YTD-MEDICARE-WH.
+001750     MOVE YM-YTD-NET-PAY     TO YE-DTL-YTD-NET.
+001760     WRITE YE-REPORT-LINE FROM YE-DETAIL-LINE.
+001770 2200-EXIT.
+001780     EXIT.
+001790
+001800*****************************************************************
+001810*  2300-ACCUMULATE - ROLL THIS EMPLOYEE INTO COMPANY TOTALS
+001820*****************************************************************
+001830 2300-ACCUMULATE.
+001840     ADD 1 TO YE-EMP-COUNT.
+001850     ADD YM-QTD-GROSS-PAY TO YE-TOTAL-QTD-GROSS.
+001860     ADD YM-QTD-NET-PAY   TO YE-TOTAL-QTD-NET.
+001870     ADD YM-YTD-GROSS-PAY TO YE-TOTAL-YTD-GROSS.
+001880     ADD YM-YTD-FED-WH  YM-YTD-STATE-WH
+001890         YM-YTD-FICA-WH YM-YTD-MEDICARE-WH
+001900         TO YE-TOTAL-YTD-WITHHOLDING.
+001910     ADD YM-YTD-NET-PAY   TO YE-TOTAL-YTD-NET.
+001920 2300-EXIT.
+001930     EXIT.
+001940
+001950*****************************************************************
+001960*  9000-TERMINATE - PRINT COMPANY TOTALS AND CLOSE FILES
+001970*****************************************************************
+001980 9000-TERMINATE.
+001990     MOVE YE-TOTAL-QTD-GROSS TO YE-TOT-QTD-GROSS.
+002000     MOVE YE-TOTAL-QTD-NET   TO YE-TOT-QTD-NET.
+002010     MOVE YE-TOTAL-YTD-GROSS TO YE-TOT-YTD-GROSS.
+002020     MOVE YE-TOTAL-YTD-WITHHOLDING TO YE-TOT-YTD-WH.
+002030     MOVE YE-TOTAL-YTD-NET   TO YE-TOT-YTD-NET.
+002040     WRITE YE-REPORT-LINE FROM YE-TOTAL-LINE.
+002050
+002060     MOVE YE-EMP-COUNT TO YE-CNT-DISPLAY.
+002070     WRITE YE-REPORT-LINE FROM YE-EMP-COUNT-LINE.
+002080
+002090     CLOSE YTD-MASTER.
+002100     CLOSE YEAREND-REPORT.
+002110 9000-EXIT.
+002120     EXIT.
