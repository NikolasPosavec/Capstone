@@ -0,0 +1,419 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CHECKPRT.
+000030 AUTHOR. R T SIMMONS.
+000040 INSTALLATION. PAYROLL DEPARTMENT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  PROGRAM      : CHECKPRT
+000090*  DESCRIPTION  : READS THE PAY-DETAIL FILE WRITTEN BY PAYROLL
+000100*                 AND PRINTS ONE PAYCHECK PER PAID EMPLOYEE, WITH
+000110*                 THE NET AMOUNT SHOWN BOTH IN FIGURES AND IN
+000120*                 WORDS.  CHECK NUMBERS ARE ASSIGNED IN SEQUENCE
+000130*                 FROM THE CHECK-NUMBER CONTROL FILE AND EACH
+000140*                 CHECK PRINTED IS LOGGED TO THE CHECK-REGISTER.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE        INIT  DESCRIPTION
+000180*  ----------  ----  ------------------------------------------
+000190*  2026-08-08  RTS   ORIGINAL VERSION.
+000200*  2026-08-08  RTS   PRINT THE PAY PERIOD DATES ON THE CHECK
+000210*                     STOCK, AND SAVE THE CHECK-NUMBER CONTROL
+000220*                     FILE AFTER EVERY CHECK INSTEAD OF ONLY AT
+000230*                     END OF RUN, SO A MID-RUN ABEND CANNOT
+000240*                     CAUSE A CHECK NUMBER TO BE REUSED.
+000250*  2026-08-08  RTS   A ZERO NET-PAY CHECK NOW SPELLS OUT 'ZERO'
+000260*                     INSTEAD OF LEAVING THE AMOUNT-IN-WORDS LINE
+000270*                     BLANK.
+000280*****************************************************************
+000290
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-Z.
+000330 OBJECT-COMPUTER. IBM-Z.
+000340
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT PAY-DETAIL        ASSIGN TO "PAYDTL"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS CK-PAYDTL-STATUS.
+000400
+000410     SELECT CHECK-NUMBER-CTL  ASSIGN TO "CHKCTL"
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS CK-CHKCTL-STATUS.
+000440
+000450     SELECT CHECK-STOCK       ASSIGN TO "CHECKS"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS CK-CHECKS-STATUS.
+000480
+000490     SELECT CHECK-REGISTER    ASSIGN TO "CHKREG"
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS CK-CHKREG-STATUS.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  PAY-DETAIL
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY PAYDTL.
+000580
+000590 FD  CHECK-NUMBER-CTL
+000600     LABEL RECORDS ARE STANDARD.
+000610     COPY CHKNUM.
+000620
+000630 FD  CHECK-STOCK
+000640     LABEL RECORDS ARE OMITTED
+000650     RECORDING MODE IS F.
+000660 01  CHECK-STOCK-LINE           PIC X(132).
+000670
+000680 FD  CHECK-REGISTER
+000690     LABEL RECORDS ARE OMITTED
+000700     RECORDING MODE IS F.
+000710 01  CHECK-REGISTER-LINE        PIC X(132).
+000720
+000730 WORKING-STORAGE SECTION.
+000740*----------------------------------------------------------------
+000750*  FILE STATUS AND SWITCHES
+000760*----------------------------------------------------------------
+000770 77  CK-PAYDTL-STATUS           PIC X(02) VALUE '00'.
+000780 77  CK-CHKCTL-STATUS           PIC X(02) VALUE '00'.
+000790 77  CK-CHECKS-STATUS           PIC X(02) VALUE '00'.
+000800 77  CK-CHKREG-STATUS           PIC X(02) VALUE '00'.
+000810
+000820 77  CK-EOF-SW                  PIC X(01) VALUE 'N'.
+000830     88  CK-EOF                            VALUE 'Y'.
+000840
+000850 77  CK-CHECK-COUNT             PIC 9(5) COMP VALUE ZERO.
+000860 77  CK-CHECK-NUMBER            PIC 9(7).
+000870
+000880*----------------------------------------------------------------
+000890*  AMOUNT-IN-WORDS WORK AREAS
+000900*----------------------------------------------------------------
+000910 77  CK-DOLLARS                 PIC 9(7).
+000920 77  CK-CENTS                   PIC 99.
+000930 77  CK-THOUSANDS-GROUP         PIC 9(3).
+000940 77  CK-UNITS-GROUP             PIC 9(3).
+000950 77  CK-GROUP-VALUE             PIC 9(3).
+000960 77  CK-GROUP-WORDS             PIC X(60).
+000970 77  CK-GROUP-WORDS-WRK         PIC X(60).
+000980 77  CK-HUNDREDS-DIGIT          PIC 9(1).
+000990 77  CK-REMAINDER               PIC 9(2).
+001000 77  CK-TENS-DIGIT              PIC 9(1).
+001010 77  CK-ONES-DIGIT              PIC 9(1).
+001020 77  CK-AMOUNT-WORDS            PIC X(90).
+001030 77  CK-AMOUNT-WORDS-WRK        PIC X(90).
+001040 77  CK-CENTS-DISPLAY           PIC 99.
+001050
+001060 01  CK-ONES-TABLE.
+001070     05  FILLER  PIC X(10) VALUE 'ZERO'.
+001080     05  FILLER  PIC X(10) VALUE 'ONE'.
+001090     05  FILLER  PIC X(10) VALUE 'TWO'.
+001100     05  FILLER  PIC X(10) VALUE 'THREE'.
+001110     05  FILLER  PIC X(10) VALUE 'FOUR'.
+001120     05  FILLER  PIC X(10) VALUE 'FIVE'.
+001130     05  FILLER  PIC X(10) VALUE 'SIX'.
+001140     05  FILLER  PIC X(10) VALUE 'SEVEN'.
+001150     05  FILLER  PIC X(10) VALUE 'EIGHT'.
+001160     05  FILLER  PIC X(10) VALUE 'NINE'.
+001170     05  FILLER  PIC X(10) VALUE 'TEN'.
+001180     05  FILLER  PIC X(10) VALUE 'ELEVEN'.
+001190     05  FILLER  PIC X(10) VALUE 'TWELVE'.
+001200     05  FILLER  PIC X(10) VALUE 'THIRTEEN'.
+001210     05  FILLER  PIC X(10) VALUE 'FOURTEEN'.
+001220     05  FILLER  PIC X(10) VALUE 'FIFTEEN'.
+001230     05  FILLER  PIC X(10) VALUE 'SIXTEEN'.
+001240     05  FILLER  PIC X(10) VALUE 'SEVENTEEN'.
+001250     05  FILLER  PIC X(10) VALUE 'EIGHTEEN'.
+001260     05  FILLER  PIC X(10) VALUE 'NINETEEN'.
+001270 01  CK-ONES-TABLE-R REDEFINES CK-ONES-TABLE.
+001280     05  CK-ONES-WORD           PIC X(10) OCCURS 20 TIMES.
+001290
+001300 01  CK-TENS-TABLE.
+001310     05  FILLER  PIC X(10) VALUE SPACES.
+001320     05  FILLER  PIC X(10) VALUE SPACES.
+001330     05  FILLER  PIC X(10) VALUE 'TWENTY'.
+001340     05  FILLER  PIC X(10) VALUE 'THIRTY'.
+001350     05  FILLER  PIC X(10) VALUE 'FORTY'.
+001360     05  FILLER  PIC X(10) VALUE 'FIFTY'.
+001370     05  FILLER  PIC X(10) VALUE 'SIXTY'.
+001380     05  FILLER  PIC X(10) VALUE 'SEVENTY'.
+001390     05  FILLER  PIC X(10) VALUE 'EIGHTY'.
+001400     05  FILLER  PIC X(10) VALUE 'NINETY'.
+001410 01  CK-TENS-TABLE-R REDEFINES CK-TENS-TABLE.
+001420     05  CK-TENS-WORD           PIC X(10) OCCURS 10 TIMES.
+001430
+001440*----------------------------------------------------------------
+001450*  CHECK STOCK PRINT LINES
+001460*----------------------------------------------------------------
+001470 01  CK-DATE-LINE.
+001480     05  FILLER                 PIC X(15) VALUE 'CHECK NUMBER'.
+001490     05  CK-STK-CHECK-NUMBER    PIC 9(7).
+001500     05  FILLER                 PIC X(10) VALUE SPACES.
+001510     05  FILLER                 PIC X(05) VALUE 'DATE'.
+001520     05  CK-STK-RUN-DATE        PIC 9(8).
+001530     05  FILLER                 PIC X(10) VALUE SPACES.
+001540     05  FILLER                 PIC X(07) VALUE 'PERIOD'.
+001550     05  CK-STK-PERIOD-START    PIC 9(8).
+001560     05  FILLER                 PIC X(03) VALUE 'TO'.
+001570     05  CK-STK-PERIOD-END      PIC 9(8).
+001580
+001590 01  CK-PAYEE-LINE.
+001600     05  FILLER                 PIC X(10) VALUE 'PAY TO'.
+001610     05  CK-STK-EMP-NAME        PIC X(30).
+001620     05  FILLER                 PIC X(10) VALUE SPACES.
+001630     05  FILLER                 PIC X(10) VALUE 'AMOUNT'.
+001640     05  CK-STK-NET-PAY         PIC Z(6)9.99.
+001650
+001660 01  CK-WORDS-PRINT-LINE.
+001670     05  CK-STK-WORDS           PIC X(90).
+001680     05  FILLER                 PIC X(04) VALUE 'AND'.
+001690     05  CK-STK-CENTS           PIC 99.
+001700     05  FILLER                 PIC X(08) VALUE '/100 DOL'.
+001710     05  FILLER                 PIC X(05) VALUE 'LARS'.
+001720
+001730 01  CK-BLANK-LINE               PIC X(01) VALUE SPACE.
+001740
+001750*----------------------------------------------------------------
+001760*  CHECK REGISTER PRINT LINES
+001770*----------------------------------------------------------------
+001780 01  CK-REG-HEADING-LINE.
+001790     05  FILLER  PIC X(20) VALUE 'CHECK REGISTER'.
+001800
+001810 01  CK-REG-COLUMN-LINE.
+001820     05  FILLER  PIC X(09) VALUE 'CHECK NO'.
+001830     05  FILLER  PIC X(02) VALUE SPACES.
+001840     05  FILLER  PIC X(07) VALUE 'EMP ID'.
+001850     05  FILLER  PIC X(02) VALUE SPACES.
+001860     05  FILLER  PIC X(30) VALUE 'EMPLOYEE NAME'.
+001870     05  FILLER  PIC X(13) VALUE 'NET PAY'.
+001880     05  FILLER  PIC X(09) VALUE 'RUN DATE'.
+001890
+001900 01  CK-REG-DETAIL-LINE.
+001910     05  CK-REG-CHECK-NUMBER    PIC 9(7).
+001920     05  FILLER                 PIC X(04) VALUE SPACES.
+001930     05  CK-REG-EMP-ID          PIC X(07).
+001940     05  FILLER                 PIC X(02) VALUE SPACES.
+001950     05  CK-REG-EMP-NAME        PIC X(30).
+001960     05  CK-REG-NET-PAY         PIC Z(6)9.99.
+001970     05  FILLER                 PIC X(02) VALUE SPACES.
+001980     05  CK-REG-RUN-DATE        PIC 9(8).
+001990
+002000 PROCEDURE DIVISION.
+002010*****************************************************************
+002020*  0000-MAINLINE
+002030*****************************************************************
+002040 0000-MAINLINE.
+002050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002060     PERFORM 2000-PROCESS-PAY-DETAIL THRU 2000-EXIT
+002070         UNTIL CK-EOF.
+002080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002090     STOP RUN.
+002100
+002110*****************************************************************
+002120*  1000-INITIALIZE - OPEN FILES, PICK UP THE LAST CHECK NUMBER,
+002130*                    PRINT REGISTER HEADINGS
+002140*****************************************************************
+002150 1000-INITIALIZE.
+002160     OPEN INPUT  PAY-DETAIL.
+002170     OPEN OUTPUT CHECK-STOCK.
+002180     OPEN OUTPUT CHECK-REGISTER.
+002190     PERFORM 1100-OPEN-CHECK-NUMBER-CTL THRU 1100-EXIT.
+002200
+002210     WRITE CHECK-REGISTER-LINE FROM CK-REG-HEADING-LINE.
+002220     WRITE CHECK-REGISTER-LINE FROM CK-REG-COLUMN-LINE.
+002230
+002240     PERFORM 2100-READ-PAY-DETAIL THRU 2100-EXIT.
+002250 1000-EXIT.
+002260     EXIT.
+002270
+002280*****************************************************************
+002290*  1100-OPEN-CHECK-NUMBER-CTL - CREATE THE CONTROL FILE ON ITS
+002300*                               FIRST RUN, STARTING AT ZERO
+002310*****************************************************************
+002320 1100-OPEN-CHECK-NUMBER-CTL.
+002330     OPEN INPUT CHECK-NUMBER-CTL.
+002340     IF CK-CHKCTL-STATUS = '00'
+002350         READ CHECK-NUMBER-CTL
+002360             AT END
+002370                 MOVE ZERO TO CN-LAST-CHECK-NUMBER
+002380         END-READ
+002390         CLOSE CHECK-NUMBER-CTL
+002400     ELSE
+002410         MOVE ZERO TO CN-LAST-CHECK-NUMBER
+002420     END-IF.
+002430     MOVE CN-LAST-CHECK-NUMBER TO CK-CHECK-NUMBER.
+002440 1100-EXIT.
+002450     EXIT.
+002460
+002470*****************************************************************
+002480*  2000-PROCESS-PAY-DETAIL - ONE PAYCHECK PER PASS
+002490*****************************************************************
+002500 2000-PROCESS-PAY-DETAIL.
+002510     ADD 1 TO CK-CHECK-NUMBER.
+002520     PERFORM 2200-BUILD-AMOUNT-WORDS THRU 2200-EXIT.
+002530     PERFORM 2300-PRINT-CHECK        THRU 2300-EXIT.
+002540     PERFORM 2400-WRITE-CHECK-REGISTER THRU 2400-EXIT.
+002550     PERFORM 2500-SAVE-CHECK-NUMBER THRU 2500-EXIT.
+002560     ADD 1 TO CK-CHECK-COUNT.
+002570     PERFORM 2100-READ-PAY-DETAIL THRU 2100-EXIT.
+002580 2000-EXIT.
+002590     EXIT.
+002600
+002610*****************************************************************
+002620*  2100-READ-PAY-DETAIL
+002630*****************************************************************
+002640 2100-READ-PAY-DETAIL.
+002650     READ PAY-DETAIL
+002660         AT END
+002670             SET CK-EOF TO TRUE
+002680     END-READ.
+002690 2100-EXIT.
+002700     EXIT.
+002710
+002720*****************************************************************
+002730*  2200-BUILD-AMOUNT-WORDS - SPELL OUT THE NET PAY DOLLAR AMOUNT
+002740*****************************************************************
+002750 2200-BUILD-AMOUNT-WORDS.
+002760     MOVE SPACES TO CK-AMOUNT-WORDS.
+002770     MOVE PD-NET-PAY TO CK-DOLLARS.
+002780     COMPUTE CK-CENTS =
+002790         (PD-NET-PAY - CK-DOLLARS) * 100.
+002800
+002810     DIVIDE CK-DOLLARS BY 1000
+002820         GIVING CK-THOUSANDS-GROUP
+002830         REMAINDER CK-UNITS-GROUP.
+002840
+002850     IF CK-THOUSANDS-GROUP > 0
+002860         MOVE CK-THOUSANDS-GROUP TO CK-GROUP-VALUE
+002870         PERFORM 2250-CONVERT-3-DIGITS THRU 2250-EXIT
+002880         STRING CK-GROUP-WORDS DELIMITED BY '  '
+002890             ' THOUSAND ' DELIMITED BY SIZE
+002900             INTO CK-AMOUNT-WORDS
+002910     END-IF.
+002920
+002930     IF CK-UNITS-GROUP > 0 OR CK-DOLLARS = 0
+002940         MOVE CK-UNITS-GROUP TO CK-GROUP-VALUE
+002950         PERFORM 2250-CONVERT-3-DIGITS THRU 2250-EXIT
+002960         MOVE SPACES TO CK-AMOUNT-WORDS-WRK
+002970         STRING CK-AMOUNT-WORDS DELIMITED BY '  '
+002980             ' ' DELIMITED BY SIZE
+002990             CK-GROUP-WORDS DELIMITED BY '  '
+003000             INTO CK-AMOUNT-WORDS-WRK
+003010         MOVE CK-AMOUNT-WORDS-WRK TO CK-AMOUNT-WORDS
+003020     END-IF.
+003030 2200-EXIT.
+003040     EXIT.
+003050
+003060*****************************************************************
+003070*  2250-CONVERT-3-DIGITS - SPELL OUT A NUMBER FROM 0 TO 999,
+003080*                          RETURNED IN CK-GROUP-WORDS
+003090*****************************************************************
+003100 2250-CONVERT-3-DIGITS.
+003110     MOVE SPACES TO CK-GROUP-WORDS.
+003120     DIVIDE CK-GROUP-VALUE BY 100
+003130         GIVING CK-HUNDREDS-DIGIT
+003140         REMAINDER CK-REMAINDER.
+003150
+003160     IF CK-HUNDREDS-DIGIT > 0
+003170         STRING CK-ONES-WORD (CK-HUNDREDS-DIGIT + 1)
+003180                 DELIMITED BY '  '
+003190             ' HUNDRED ' DELIMITED BY SIZE
+003200             INTO CK-GROUP-WORDS
+003210     END-IF.
+003220
+003230     IF CK-REMAINDER > 0 AND CK-REMAINDER < 20
+003240         MOVE SPACES TO CK-GROUP-WORDS-WRK
+003250         STRING CK-GROUP-WORDS DELIMITED BY '  '
+003260             ' ' DELIMITED BY SIZE
+003270             CK-ONES-WORD (CK-REMAINDER + 1) DELIMITED BY '  '
+003280             INTO CK-GROUP-WORDS-WRK
+003290         MOVE CK-GROUP-WORDS-WRK TO CK-GROUP-WORDS
+003300     ELSE
+003310         IF CK-REMAINDER >= 20
+003320             DIVIDE CK-REMAINDER BY 10
+003330                 GIVING CK-TENS-DIGIT
+003340                 REMAINDER CK-ONES-DIGIT
+003350             MOVE SPACES TO CK-GROUP-WORDS-WRK
+003360             STRING CK-GROUP-WORDS DELIMITED BY '  '
+003370                 ' ' DELIMITED BY SIZE
+003380                 CK-TENS-WORD (CK-TENS-DIGIT + 1)
+003390                     DELIMITED BY '  '
+003400                 INTO CK-GROUP-WORDS-WRK
+003410             MOVE CK-GROUP-WORDS-WRK TO CK-GROUP-WORDS
+003420             IF CK-ONES-DIGIT > 0
+003430                 MOVE SPACES TO CK-GROUP-WORDS-WRK
+003440                 STRING CK-GROUP-WORDS DELIMITED BY '  '
+003450                     '-' DELIMITED BY SIZE
+003460                     CK-ONES-WORD (CK-ONES-DIGIT + 1)
+003470                         DELIMITED BY '  '
+003480                     INTO CK-GROUP-WORDS-WRK
+003490                 MOVE CK-GROUP-WORDS-WRK TO CK-GROUP-WORDS
+003500             END-IF
+003510         END-IF
+003520     END-IF.
+003530
+003540     IF CK-HUNDREDS-DIGIT = 0 AND CK-REMAINDER = 0
+003550         MOVE 'ZERO' TO CK-GROUP-WORDS
+003560     END-IF.
+003570 2250-EXIT.
+003580     EXIT.
+003590
+003600*****************************************************************
+003610*  2300-PRINT-CHECK - WRITE ONE CHECK TO THE CHECK STOCK FILE
+003620*****************************************************************
+003630 2300-PRINT-CHECK.
+003640     MOVE CK-CHECK-NUMBER  TO CK-STK-CHECK-NUMBER.
+003650     MOVE PD-RUN-DATE      TO CK-STK-RUN-DATE.
+003660     MOVE PD-PERIOD-START  TO CK-STK-PERIOD-START.
+003670     MOVE PD-PERIOD-END    TO CK-STK-PERIOD-END.
+003680     WRITE CHECK-STOCK-LINE FROM CK-DATE-LINE.
+003690
+003700     MOVE PD-EMP-NAME      TO CK-STK-EMP-NAME.
+003710     MOVE PD-NET-PAY       TO CK-STK-NET-PAY.
+003720     WRITE CHECK-STOCK-LINE FROM CK-PAYEE-LINE.
+003730
+003740     MOVE CK-AMOUNT-WORDS  TO CK-STK-WORDS.
+003750     MOVE CK-CENTS         TO CK-STK-CENTS.
+003760     WRITE CHECK-STOCK-LINE FROM CK-WORDS-PRINT-LINE.
+003770
+003780     WRITE CHECK-STOCK-LINE FROM CK-BLANK-LINE.
+003790     WRITE CHECK-STOCK-LINE FROM CK-BLANK-LINE.
+003800 2300-EXIT.
+003810     EXIT.
+003820
+003830*****************************************************************
+003840*  2400-WRITE-CHECK-REGISTER
+003850*****************************************************************
+003860 2400-WRITE-CHECK-REGISTER.
+003870     MOVE CK-CHECK-NUMBER  TO CK-REG-CHECK-NUMBER.
+003880     MOVE PD-EMP-ID        TO CK-REG-EMP-ID.
+003890     MOVE PD-EMP-NAME      TO CK-REG-EMP-NAME.
+003900     MOVE PD-NET-PAY       TO CK-REG-NET-PAY.
+003910     MOVE PD-RUN-DATE      TO CK-REG-RUN-DATE.
+003920     WRITE CHECK-REGISTER-LINE FROM CK-REG-DETAIL-LINE.
+003930 2400-EXIT.
+003940     EXIT.
+003950
+003960*****************************************************************
+003970*  2500-SAVE-CHECK-NUMBER - REWRITE THE CONTROL FILE AFTER EVERY
+003980*                           CHECK SO AN ABEND MID-RUN CANNOT CAUSE
+003990*                           A CHECK NUMBER TO BE REUSED
+004000*****************************************************************
+004010 2500-SAVE-CHECK-NUMBER.
+004020     MOVE CK-CHECK-NUMBER TO CN-LAST-CHECK-NUMBER.
+004030     OPEN OUTPUT CHECK-NUMBER-CTL.
+004040     WRITE CHECK-NUMBER-CONTROL.
+004050     CLOSE CHECK-NUMBER-CTL.
+004060 2500-EXIT.
+004070     EXIT.
+004080
+004090*****************************************************************
+004100*  9000-TERMINATE - CLOSE FILES.  THE CHECK-NUMBER CONTROL FILE
+004110*                    WAS ALREADY SAVED AFTER THE LAST CHECK BY
+004120*                    2500-SAVE-CHECK-NUMBER.
+004130*****************************************************************
+004140 9000-TERMINATE.
+004150     CLOSE PAY-DETAIL.
+004160     CLOSE CHECK-STOCK.
+004170     CLOSE CHECK-REGISTER.
+004180 9000-EXIT.
+004190     EXIT.
