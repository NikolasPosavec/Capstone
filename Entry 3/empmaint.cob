@@ -0,0 +1,340 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPMAINT.
+000030 AUTHOR. R T SIMMONS.
+000040 INSTALLATION. PAYROLL DEPARTMENT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  PROGRAM      : EMPMAINT
+000090*  DESCRIPTION  : APPLIES ADD, CHANGE, AND DEACTIVATE
+000100*                 TRANSACTIONS TO THE EMPLOYEE-MASTER INDEXED
+000110*                 FILE AND PRINTS A MAINTENANCE REPORT SHOWING
+000120*                 EACH TRANSACTION APPLIED OR REJECTED.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE        INIT  DESCRIPTION
+000160*  ----------  ----  ------------------------------------------
+000170*  2026-08-08  RTS   ORIGINAL VERSION.
+000180*  2026-08-08  RTS   REMOVED THE UNREACHABLE EX-EOF-TRANS BRANCH
+000190*                    IN 2200-EDIT-TRANSACTION - 2000-PROCESS-
+000200*                    TRANSACTIONS ONLY RUNS WHILE NOT
+000210*                    EX-EOF-TRANS, SO THIS PARAGRAPH NEVER SEES
+000220*                    EOF.
+000230*****************************************************************
+000240
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. IBM-Z.
+000280 OBJECT-COMPUTER. IBM-Z.
+000290
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT EMPLOYEE-MASTER   ASSIGN TO "EMPMAST"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS RANDOM
+000350         RECORD KEY IS EM-EMP-ID
+000360         FILE STATUS IS EX-EMPMAST-STATUS.
+000370
+000380     SELECT EMP-MAINT-TRANS   ASSIGN TO "EMPMTRAN"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS EX-EMPMTRAN-STATUS.
+000410
+000420     SELECT MAINT-REPORT      ASSIGN TO "EMPMRPT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS EX-MAINTRPT-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  EMPLOYEE-MASTER
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY EMPMAST.
+000510
+000520 FD  EMP-MAINT-TRANS
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY EMPTRAN.
+000550
+000560 FD  MAINT-REPORT
+000570     LABEL RECORDS ARE OMITTED
+000580     RECORDING MODE IS F.
+000590 01  MAINT-REPORT-LINE          PIC X(132).
+000600
+000610 WORKING-STORAGE SECTION.
+000620*----------------------------------------------------------------
+000630*  FILE STATUS AND SWITCHES
+000640*----------------------------------------------------------------
+000650 77  EX-EMPMAST-STATUS          PIC X(02) VALUE '00'.
+000660 77  EX-EMPMTRAN-STATUS         PIC X(02) VALUE '00'.
+000670 77  EX-MAINTRPT-STATUS         PIC X(02) VALUE '00'.
+000680
+000690 77  EX-EOF-TRANS-SW            PIC X(01) VALUE 'N'.
+000700     88  EX-EOF-TRANS                      VALUE 'Y'.
+000710
+000720 77  EX-TRANS-VALID-SW          PIC X(01) VALUE 'Y'.
+000730     88  EX-TRANS-VALID                    VALUE 'Y'.
+000740     88  EX-TRANS-INVALID                  VALUE 'N'.
+000750
+000760 77  EX-EMP-FOUND-SW            PIC X(01) VALUE 'N'.
+000770     88  EX-EMP-FOUND                      VALUE 'Y'.
+000780     88  EX-EMP-NOT-FOUND                  VALUE 'N'.
+000790
+000800 77  EX-DISPOSITION             PIC X(20) VALUE SPACES.
+000810
+000820*----------------------------------------------------------------
+000830*  INPUT VALIDATION LIMITS
+000840*----------------------------------------------------------------
+000850 77  EX-MIN-RATE                PIC 9(3)V99 VALUE 0.01.
+000860 77  EX-MAX-RATE                PIC 9(3)V99 VALUE 200.00.
+000870
+000880*----------------------------------------------------------------
+000890*  RUN DATE AND COUNTS
+000900*----------------------------------------------------------------
+000910 01  EX-RUN-DATE.
+000920     05  EX-RUN-YEAR            PIC 9(4).
+000930     05  EX-RUN-MONTH           PIC 9(2).
+000940     05  EX-RUN-DAY             PIC 9(2).
+000950
+000960 77  EX-ADD-COUNT               PIC 9(5) COMP VALUE ZERO.
+000970 77  EX-CHANGE-COUNT            PIC 9(5) COMP VALUE ZERO.
+000980 77  EX-DEACTIVATE-COUNT        PIC 9(5) COMP VALUE ZERO.
+000990 77  EX-REJECT-COUNT            PIC 9(5) COMP VALUE ZERO.
+001000
+001010*----------------------------------------------------------------
+001020*  MAINTENANCE REPORT LINES
+001030*----------------------------------------------------------------
+001040 01  EX-HEADING-LINE.
+001050     05  FILLER  PIC X(35) VALUE
+001060         'EMPLOYEE MASTER MAINTENANCE REPORT'.
+001070
+001080 01  EX-COLUMN-LINE.
+001090     05  FILLER  PIC X(03) VALUE 'ACT'.
+001100     05  FILLER  PIC X(02) VALUE SPACES.
+001110     05  FILLER  PIC X(07) VALUE 'EMP ID'.
+001120     05  FILLER  PIC X(02) VALUE SPACES.
+001130     05  FILLER  PIC X(30) VALUE 'EMPLOYEE NAME'.
+001140     05  FILLER  PIC X(13) VALUE 'RATE'.
+001150     05  FILLER  PIC X(20) VALUE 'DISPOSITION'.
+001160
+001170 01  EX-DETAIL-LINE.
+001180     05  EX-DTL-ACTION          PIC X(01).
+001190     05  FILLER                 PIC X(04) VALUE SPACES.
+001200     05  EX-DTL-EMP-ID          PIC X(07).
+001210     05  FILLER                 PIC X(02) VALUE SPACES.
+001220     05  EX-DTL-EMP-NAME        PIC X(30).
+001230     05  EX-DTL-RATE            PIC ZZ9.99.
+001240     05  FILLER                 PIC X(06) VALUE SPACES.
+001250     05  EX-DTL-DISPOSITION     PIC X(20).
+001260
+001270 01  EX-TOTAL-LINE.
+001280     05  FILLER  PIC X(12) VALUE 'ADDS:'.
+001290     05  EX-TOT-ADDS            PIC ZZZZ9.
+001300     05  FILLER  PIC X(12) VALUE 'CHANGES:'.
+001310     05  EX-TOT-CHANGES         PIC ZZZZ9.
+001320     05  FILLER  PIC X(14) VALUE 'DEACTIVATIONS:'.
+001330     05  EX-TOT-DEACTIVATIONS   PIC ZZZZ9.
+001340     05  FILLER  PIC X(10) VALUE 'REJECTS:'.
+001350     05  EX-TOT-REJECTS         PIC ZZZZ9.
+001360
+001370 PROCEDURE DIVISION.
+001380*****************************************************************
+001390*  0000-MAINLINE
+001400*****************************************************************
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001430     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+001440         UNTIL EX-EOF-TRANS.
+001450     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001460     STOP RUN.
+001470
+001480*****************************************************************
+001490*  1000-INITIALIZE - OPEN FILES, PRINT REPORT HEADINGS
+001500*****************************************************************
+001510 1000-INITIALIZE.
+001520     ACCEPT EX-RUN-DATE FROM DATE YYYYMMDD.
+001530
+001540     OPEN I-O    EMPLOYEE-MASTER.
+001550     IF EX-EMPMAST-STATUS = '35'
+001560         OPEN OUTPUT EMPLOYEE-MASTER
+001570         CLOSE EMPLOYEE-MASTER
+001580         OPEN I-O EMPLOYEE-MASTER
+001590     END-IF.
+001600     OPEN INPUT  EMP-MAINT-TRANS.
+001610     OPEN OUTPUT MAINT-REPORT.
+001620
+001630     WRITE MAINT-REPORT-LINE FROM EX-HEADING-LINE.
+001640     WRITE MAINT-REPORT-LINE FROM EX-COLUMN-LINE.
+001650
+001660     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001670 1000-EXIT.
+001680     EXIT.
+001690
+001700*****************************************************************
+001710*  2000-PROCESS-TRANSACTIONS - ONE MAINTENANCE TRANSACTION PER
+001720*                              PASS
+001730*****************************************************************
+001740 2000-PROCESS-TRANSACTIONS.
+001750     SET EX-TRANS-VALID TO TRUE.
+001760     MOVE SPACES TO EX-DISPOSITION.
+001770     PERFORM 2200-EDIT-TRANSACTION THRU 2200-EXIT.
+001780
+001790     IF EX-TRANS-VALID
+001800         EVALUATE TRUE
+001810             WHEN ET-ADD
+001820                 PERFORM 2300-ADD-EMPLOYEE THRU 2300-EXIT
+001830             WHEN ET-CHANGE
+001840                 PERFORM 2400-CHANGE-EMPLOYEE THRU 2400-EXIT
+001850             WHEN ET-DEACTIVATE
+001860                 PERFORM 2500-DEACTIVATE-EMPLOYEE THRU 2500-EXIT
+001870         END-EVALUATE
+001880     ELSE
+001890         ADD 1 TO EX-REJECT-COUNT
+001900     END-IF.
+001910
+001920     PERFORM 2600-WRITE-MAINT-LINE THRU 2600-EXIT.
+001930     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001940 2000-EXIT.
+001950     EXIT.
+001960
+001970*****************************************************************
+001980*  2100-READ-TRANSACTION
+001990*****************************************************************
+002000 2100-READ-TRANSACTION.
+002010     READ EMP-MAINT-TRANS
+002020         AT END
+002030             SET EX-EOF-TRANS TO TRUE
+002040     END-READ.
+002050 2100-EXIT.
+002060     EXIT.
+002070
+002080*****************************************************************
+002090*  2200-EDIT-TRANSACTION - VALIDATE THE ACTION CODE AND, FOR
+002100*                          ADD/CHANGE, THE HOURLY RATE
+002110*****************************************************************
+002120 2200-EDIT-TRANSACTION.
+002130     EVALUATE TRUE
+002140         WHEN NOT ET-ADD AND NOT ET-CHANGE AND NOT ET-DEACTIVATE
+002150             SET EX-TRANS-INVALID TO TRUE
+002160             MOVE 'INVALID ACTION CODE' TO EX-DISPOSITION
+002170         WHEN (ET-ADD OR ET-CHANGE) AND
+002180                 ET-HOURLY-RATE NOT NUMERIC
+002190             SET EX-TRANS-INVALID TO TRUE
+002200             MOVE 'INVALID RATE - NOT NUMERIC' TO EX-DISPOSITION
+002210         WHEN (ET-ADD OR ET-CHANGE) AND
+002220                 ET-HOURLY-RATE < EX-MIN-RATE
+002230             SET EX-TRANS-INVALID TO TRUE
+002240             MOVE 'RATE BELOW MINIMUM' TO EX-DISPOSITION
+002250         WHEN (ET-ADD OR ET-CHANGE) AND
+002260                 ET-HOURLY-RATE > EX-MAX-RATE
+002270             SET EX-TRANS-INVALID TO TRUE
+002280             MOVE 'RATE EXCEEDS MAXIMUM' TO EX-DISPOSITION
+002290         WHEN OTHER
+002300             CONTINUE
+002310     END-EVALUATE.
+002320 2200-EXIT.
+002330     EXIT.
+002340
+002350*****************************************************************
+002360*  2300-ADD-EMPLOYEE - ADD A NEW EMPLOYEE-MASTER RECORD
+002370*****************************************************************
+002380 2300-ADD-EMPLOYEE.
+002390     MOVE ET-EMP-ID TO EM-EMP-ID.
+002400     READ EMPLOYEE-MASTER
+002410         INVALID KEY
+002420             SET EX-EMP-NOT-FOUND TO TRUE
+002430         NOT INVALID KEY
+002440             SET EX-EMP-FOUND TO TRUE
+002450     END-READ.
+002460     IF EX-EMP-FOUND
+002470         MOVE 'REJECTED - ALREADY ON FILE' TO EX-DISPOSITION
+002480         ADD 1 TO EX-REJECT-COUNT
+002490     ELSE
+002500         MOVE ET-EMP-ID     TO EM-EMP-ID
+002510         MOVE ET-EMP-NAME   TO EM-EMP-NAME
+002520         MOVE ET-HOURLY-RATE TO EM-HOURLY-RATE
+002530         SET EM-ACTIVE TO TRUE
+002540         MOVE EX-RUN-DATE   TO EM-DATE-ADDED
+002550         MOVE EX-RUN-DATE   TO EM-DATE-CHANGED
+002560         WRITE EMPLOYEE-MASTER-RECORD
+002570         MOVE 'ADDED' TO EX-DISPOSITION
+002580         ADD 1 TO EX-ADD-COUNT
+002590     END-IF.
+002600 2300-EXIT.
+002610     EXIT.
+002620
+002630*****************************************************************
+002640*  2400-CHANGE-EMPLOYEE - CHANGE NAME AND/OR RATE ON AN EXISTING
+002650*                         EMPLOYEE-MASTER RECORD
+002660*****************************************************************
+002670 2400-CHANGE-EMPLOYEE.
+002680     MOVE ET-EMP-ID TO EM-EMP-ID.
+002690     READ EMPLOYEE-MASTER
+002700         INVALID KEY
+002710             SET EX-EMP-NOT-FOUND TO TRUE
+002720         NOT INVALID KEY
+002730             SET EX-EMP-FOUND TO TRUE
+002740     END-READ.
+002750     IF EX-EMP-NOT-FOUND
+002760         MOVE 'REJECTED - NOT ON FILE' TO EX-DISPOSITION
+002770         ADD 1 TO EX-REJECT-COUNT
+002780     ELSE
+002790         MOVE ET-EMP-NAME   TO EM-EMP-NAME
+002800         MOVE ET-HOURLY-RATE TO EM-HOURLY-RATE
+002810         MOVE EX-RUN-DATE   TO EM-DATE-CHANGED
+002820         REWRITE EMPLOYEE-MASTER-RECORD
+002830         MOVE 'CHANGED' TO EX-DISPOSITION
+002840         ADD 1 TO EX-CHANGE-COUNT
+002850     END-IF.
+002860 2400-EXIT.
+002870     EXIT.
+002880
+002890*****************************************************************
+002900*  2500-DEACTIVATE-EMPLOYEE - SET STATUS TO INACTIVE
+002910*****************************************************************
+002920 2500-DEACTIVATE-EMPLOYEE.
+002930     MOVE ET-EMP-ID TO EM-EMP-ID.
+002940     READ EMPLOYEE-MASTER
+002950         INVALID KEY
+002960             SET EX-EMP-NOT-FOUND TO TRUE
+002970         NOT INVALID KEY
+002980             SET EX-EMP-FOUND TO TRUE
+002990     END-READ.
+003000     IF EX-EMP-NOT-FOUND
+003010         MOVE 'REJECTED - NOT ON FILE' TO EX-DISPOSITION
+003020         ADD 1 TO EX-REJECT-COUNT
+003030     ELSE
+003040         SET EM-INACTIVE TO TRUE
+003050         MOVE EX-RUN-DATE TO EM-DATE-CHANGED
+003060         REWRITE EMPLOYEE-MASTER-RECORD
+003070         MOVE 'DEACTIVATED' TO EX-DISPOSITION
+003080         ADD 1 TO EX-DEACTIVATE-COUNT
+003090     END-IF.
+003100 2500-EXIT.
+003110     EXIT.
+003120
+003130*****************************************************************
+003140*  2600-WRITE-MAINT-LINE - ONE DETAIL LINE PER TRANSACTION
+003150*****************************************************************
+003160 2600-WRITE-MAINT-LINE.
+003170     MOVE ET-ACTION-CODE TO EX-DTL-ACTION.
+003180     MOVE ET-EMP-ID      TO EX-DTL-EMP-ID.
+003190     MOVE ET-EMP-NAME    TO EX-DTL-EMP-NAME.
+003200     MOVE ET-HOURLY-RATE TO EX-DTL-RATE.
+003210     MOVE EX-DISPOSITION TO EX-DTL-DISPOSITION.
+003220     WRITE MAINT-REPORT-LINE FROM EX-DETAIL-LINE.
+003230 2600-EXIT.
+003240     EXIT.
+003250
+003260*****************************************************************
+003270*  9000-TERMINATE - PRINT COUNTS, CLOSE FILES
+003280*****************************************************************
+003290 9000-TERMINATE.
+003300     MOVE EX-ADD-COUNT         TO EX-TOT-ADDS.
+003310     MOVE EX-CHANGE-COUNT      TO EX-TOT-CHANGES.
+003320     MOVE EX-DEACTIVATE-COUNT  TO EX-TOT-DEACTIVATIONS.
+003330     MOVE EX-REJECT-COUNT      TO EX-TOT-REJECTS.
+003340     WRITE MAINT-REPORT-LINE FROM EX-TOTAL-LINE.
+003350
+003360     CLOSE EMPLOYEE-MASTER.
+003370     CLOSE EMP-MAINT-TRANS.
+003380     CLOSE MAINT-REPORT.
+003390 9000-EXIT.
+003400     EXIT.
