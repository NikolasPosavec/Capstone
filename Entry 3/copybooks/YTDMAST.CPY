@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*  YTDMAST.CPY
+000030*  RECORD LAYOUT FOR THE YTD-MASTER INDEXED FILE.  ONE RECORD
+000040*  PER EMPLOYEE, CARRYING YEAR-TO-DATE AND QUARTER-TO-DATE
+000050*  ACCUMULATIONS FOR W-2/941 REPORTING.
+000060*  KEY  : YM-EMP-ID
+000070*  USED BY  : PAYROLL, YEAREND
+000080*-----------------------------------------------------------------
+000090*  DATE       INIT  DESCRIPTION
+000100*  ---------  ----  -------------------------------------------
+000110*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000120*****************************************************************
+000130 01  YTD-MASTER-RECORD.
+000140     05  YM-EMP-ID              PIC X(05).
+000150     05  YM-EMP-NAME            PIC X(30).
+000160     05  YM-YEAR                PIC 9(4).
+000170     05  YM-CURRENT-QTR         PIC 9(01).
+000180     05  YM-QTD-GROSS-PAY       PIC 9(7)V99.
+000190     05  YM-QTD-FED-WH          PIC 9(7)V99.
+000200     05  YM-QTD-STATE-WH        PIC 9(7)V99.
+000210     05  YM-QTD-FICA-WH         PIC 9(7)V99.
+000220     05  YM-QTD-MEDICARE-WH     PIC 9(7)V99.
+000230     05  YM-QTD-NET-PAY         PIC 9(7)V99.
+000240     05  YM-YTD-GROSS-PAY       PIC 9(7)V99.
+000250     05  YM-YTD-FED-WH          PIC 9(7)V99.
+000260     05  YM-YTD-STATE-WH        PIC 9(7)V99.
+000270     05  YM-YTD-FICA-WH         PIC 9(7)V99.
+000280     05  YM-YTD-MEDICARE-WH     PIC 9(7)V99.
+000290     05  YM-YTD-NET-PAY         PIC 9(7)V99.
+000300     05  FILLER                 PIC X(10).
