@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*  HOURSTXN.CPY
+000030*  RECORD LAYOUT FOR THE WEEKLY HOURS-TRANSACTION FILE.
+000040*  ONE RECORD PER EMPLOYEE PER PAY PERIOD, SEQUENTIAL, UNSORTED.
+000050*  USED BY  : PAYROLL
+000060*-----------------------------------------------------------------
+000070*  DATE       INIT  DESCRIPTION
+000080*  ---------  ----  -------------------------------------------
+000090*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000100*****************************************************************
+000110 01  HOURS-TRANS-RECORD.
+000120     05  HT-EMP-ID              PIC X(05).
+000130     05  HT-HOURS-WORKED        PIC 9(3)V99.
+000140     05  HT-PERIOD-START        PIC 9(8).
+000150     05  HT-PERIOD-END          PIC 9(8).
+000160     05  FILLER                 PIC X(10).
