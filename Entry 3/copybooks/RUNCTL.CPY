@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  RUNCTL.CPY
+000030*  ONE-RECORD PARAMETER FILE READ AT THE START OF THE PAYROLL
+000040*  RUN.  CARRIES THE OPERATOR ID FOR THE AUDIT LOG AND THE
+000050*  BATCH CONTROL TOTALS THE RUN IS BALANCED AGAINST.
+000060*  USED BY  : PAYROLL
+000070*-----------------------------------------------------------------
+000080*  DATE       INIT  DESCRIPTION
+000090*  ---------  ----  -------------------------------------------
+000100*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000110*  2026-08-08  RTS  ADDED EXPECTED EMPLOYEE COUNT AND EXPECTED
+000120*                   TOTAL HOURS FOR CONTROL-TOTAL BALANCING.
+000130*****************************************************************
+000140 01  RUN-CONTROL-RECORD.
+000150     05  RC-OPERATOR-ID         PIC X(08).
+000160     05  RC-EXPECTED-EMP-COUNT  PIC 9(05).
+000170     05  RC-EXPECTED-TOTAL-HOURS PIC 9(7)V99.
+000180     05  FILLER                 PIC X(10).
