@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  EMPMAST.CPY
+000030*  RECORD LAYOUT FOR THE EMPLOYEE-MASTER INDEXED FILE.
+000040*  KEY  : EM-EMP-ID (ALTERNATE ACCESS NOT USED)
+000050*  USED BY  : PAYROLL, EMPMAINT
+000060*-----------------------------------------------------------------
+000070*  DATE       INIT  DESCRIPTION
+000080*  ---------  ----  -------------------------------------------
+000090*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000100*****************************************************************
+000110 01  EMPLOYEE-MASTER-RECORD.
+000120     05  EM-EMP-ID              PIC X(05).
+000130     05  EM-EMP-NAME            PIC X(30).
+000140     05  EM-HOURLY-RATE         PIC 9(3)V99.
+000150     05  EM-STATUS              PIC X(01).
+000160         88  EM-ACTIVE                  VALUE 'A'.
+000170         88  EM-INACTIVE                VALUE 'I'.
+000180     05  EM-DATE-ADDED          PIC 9(8).
+000190     05  EM-DATE-CHANGED        PIC 9(8).
+000200     05  FILLER                 PIC X(10).
