@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*  PAYDTL.CPY
+000030*  ONE RECORD PER PAID EMPLOYEE, WRITTEN BY PAYROLL SO THAT
+000040*  DOWNSTREAM PROGRAMS (CHECKPRT) CAN PRINT PAYCHECKS WITHOUT
+000050*  RECOMPUTING GROSS OR NET PAY.
+000060*  USED BY  : PAYROLL, CHECKPRT
+000070*-----------------------------------------------------------------
+000080*  DATE       INIT  DESCRIPTION
+000090*  ---------  ----  -------------------------------------------
+000100*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000110*  2026-08-08  RTS  ADDED PD-PERIOD-START AND PD-PERIOD-END SO
+000120*                   THE CHECK STOCK CAN PRINT THE PAY PERIOD
+000130*                   INSTEAD OF JUST THE DATE PAYROLL RAN.
+000140*****************************************************************
+000150 01  PAY-DETAIL-RECORD.
+000160     05  PD-EMP-ID              PIC X(05).
+000170     05  PD-EMP-NAME            PIC X(30).
+000180     05  PD-HOURLY-RATE         PIC 9(3)V99.
+000190     05  PD-REGULAR-HOURS       PIC 9(3)V99.
+000200     05  PD-OVERTIME-HOURS      PIC 9(3)V99.
+000210     05  PD-GROSS-PAY           PIC 9(7)V99.
+000220     05  PD-NET-PAY             PIC 9(7)V99.
+000230     05  PD-RUN-DATE            PIC 9(8).
+000240     05  PD-PERIOD-START        PIC 9(8).
+000250     05  PD-PERIOD-END          PIC 9(8).
+000260     05  FILLER                 PIC X(01).
