@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*  CHKNUM.CPY
+000030*  ONE-RECORD CONTROL FILE HOLDING THE LAST CHECK NUMBER USED.
+000040*  CHECKPRT READS IT, ASSIGNS THE NEXT CHECK NUMBER TO EACH
+000050*  PAYCHECK PRINTED, AND REWRITES IT AT END OF RUN.
+000060*  USED BY  : CHECKPRT
+000070*-----------------------------------------------------------------
+000080*  DATE       INIT  DESCRIPTION
+000090*  ---------  ----  -------------------------------------------
+000100*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000110*****************************************************************
+000120 01  CHECK-NUMBER-CONTROL.
+000130     05  CN-LAST-CHECK-NUMBER   PIC 9(7).
+000140     05  FILLER                 PIC X(20).
