@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*  CHKPT.CPY
+000030*  ONE-RECORD CHECKPOINT FILE.  PAYROLL REWRITES THIS FILE
+000040*  AFTER EVERY TRANSACTION WITH THE EMPLOYEE ID OF THE LAST
+000050*  TRANSACTION FULLY PROCESSED, SO A RUN THAT ABENDS CAN BE
+000060*  RESTARTED WITHOUT REPROCESSING WHAT ALREADY POSTED.  THE
+000070*  RECORD COUNT AND HOURS TOTAL ARE CARRIED ALONG SO A
+000080*  RESTARTED RUN CAN PICK THE CONTROL TOTALS BACK UP WHERE
+000090*  THE INTERRUPTED RUN LEFT OFF.
+000100*  USED BY  : PAYROLL
+000110*-----------------------------------------------------------------
+000120*  DATE       INIT  DESCRIPTION
+000130*  ---------  ----  -------------------------------------------
+000140*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000150*  2026-08-08  RTS  ADDED CP-EMP-COUNT AND CP-TOTAL-HOURS SO
+000160*                   CONTROL TOTALS SURVIVE A RESTART.
+000170*****************************************************************
+000180 01  CHECKPOINT-RECORD.
+000190     05  CP-LAST-EMP-ID         PIC X(05).
+000200     05  CP-RUN-DATE            PIC 9(8).
+000210     05  CP-EMP-COUNT           PIC 9(05).
+000220     05  CP-TOTAL-HOURS         PIC 9(7)V99.
+000230     05  FILLER                 PIC X(01).
