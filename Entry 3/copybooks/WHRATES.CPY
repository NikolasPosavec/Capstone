@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*  WHRATES.CPY
+000030*  WITHHOLDING PERCENTAGE TABLE - MAINTAINED HERE SO PAYROLL
+000040*  DOES NOT NEED RECODING WHEN RATES CHANGE.  EACH RATE IS A
+000050*  FLAT PERCENTAGE OF GROSS PAY APPLIED IN 2450-COMPUTE-
+000060*  WITHHOLDING.
+000070*-----------------------------------------------------------------
+000080*  DATE       INIT  DESCRIPTION
+000090*  ---------  ----  -------------------------------------------
+000100*  2026-08-08  RTS  ORIGINAL TABLE - FLAT PERCENTAGES.
+000110*****************************************************************
+000120 01  WITHHOLDING-RATES.
+000130     05  WH-FEDERAL-PCT         PIC V999    VALUE .150.
+000140     05  WH-STATE-PCT           PIC V999    VALUE .050.
+000150     05  WH-FICA-PCT            PIC V999    VALUE .062.
+000160     05  WH-MEDICARE-PCT        PIC V9999   VALUE .0145.
