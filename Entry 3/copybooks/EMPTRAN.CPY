@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  EMPTRAN.CPY
+000030*  RECORD LAYOUT FOR EMPLOYEE MASTER MAINTENANCE TRANSACTIONS
+000040*  READ BY EMPMAINT.  ONE TRANSACTION ADDS, CHANGES, OR
+000050*  DEACTIVATES ONE EMPLOYEE-MASTER RECORD.
+000060*  USED BY  : EMPMAINT
+000070*-----------------------------------------------------------------
+000080*  DATE       INIT  DESCRIPTION
+000090*  ---------  ----  -------------------------------------------
+000100*  2026-08-08  RTS  ORIGINAL LAYOUT.
+000110*****************************************************************
+000120 01  EMP-MAINT-TRANS-RECORD.
+000130     05  ET-ACTION-CODE         PIC X(01).
+000140         88  ET-ADD                     VALUE 'A'.
+000150         88  ET-CHANGE                  VALUE 'C'.
+000160         88  ET-DEACTIVATE               VALUE 'D'.
+000170     05  ET-EMP-ID              PIC X(05).
+000180     05  ET-EMP-NAME            PIC X(30).
+000190     05  ET-HOURLY-RATE         PIC 9(3)V99.
+000200     05  FILLER                 PIC X(10).
